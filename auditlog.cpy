@@ -0,0 +1,34 @@
+      ******************************************************************
+      *
+      * AUDITLOG.CPY
+      *
+      * Session audit trail.  One record is appended for every run of
+      * dhwsave or dhwbatch, independent of whether the household
+      * record itself gets saved, so the rebate program can show an
+      * auditor every calculation performed.
+      *
+      ******************************************************************
+      *
+       fd  audit-log-file
+           label records are standard.
+       01  audit-log-record.
+           05  al-run-date                 pic 9(8).
+           05  al-run-time                 pic 9(6).
+           05  al-operator-id              pic x(8).
+           05  al-account-no               pic 9(7).
+           05  al-init-fuel-code           pic 9.
+           05  al-init-dhw-temp            pic 999.
+           05  al-init-flow-rate           pic 9v99.
+           05  al-init-shower-time         pic 99.
+           05  al-new-fuel-code            pic 9.
+           05  al-new-dhw-temp             pic 999.
+           05  al-new-flow-rate            pic 9v99.
+           05  al-new-shower-time          pic 99.
+           05  al-water-saved              pic s9(3)v99
+                                           sign is leading separate.
+           05  al-energy-saved             pic s9(6)v99
+                                           sign is leading separate.
+           05  al-fuel-saved               pic s999v99
+                                           sign is leading separate.
+           05  al-cost-saved               pic s99v99
+                                           sign is leading separate.
