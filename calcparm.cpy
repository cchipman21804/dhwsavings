@@ -0,0 +1,109 @@
+      ******************************************************************
+      *
+      * CALCPARM.CPY
+      *
+      * Parameter layout passed between a DHWSAVE-family driver
+      * (dhwsave.cob interactive, dhwbatch.cob batch) and the shared
+      * calculation engine dhwcalc.cob.  The caller populates
+      * cp-cold-water-temp, cp-init-conditions and cp-new-conditions
+      * before the CALL; dhwcalc fills in cp-results.  cp-init-usage/
+      * cp-init-energy stay scoped to one shower; cp-init-total-usage/
+      * cp-init-total-energy are the household's actual weekly draw
+      * (one shower scaled by showers-per-week, which is already a
+      * household total, plus the weekly dishwasher/washer/faucet
+      * fixture figures) -- the number to quote if asked "how much
+      * hot water does this household really use."
+      *
+      * Copy this body under a 01-level group, e.g.
+      *     01  calc-parameters.
+      *         copy "calcparm.cpy".
+      *
+      ******************************************************************
+      *
+           05  cp-cold-water-temp          pic 99.
+      *
+           05  cp-init-conditions.
+               10  cp-init-fuel-code       pic 9.
+               10  cp-init-fuel-unit       pic x(7).
+               10  cp-init-fuel-price      pic 9(3)v99.
+               10  cp-init-conv-unit       pic 9(6).
+               10  cp-init-dhw-temp        pic 999.
+               10  cp-init-flow-rate       pic 9v99.
+               10  cp-init-shower-time     pic 99.
+               10  cp-init-dishwasher-cyc  pic 99.
+               10  cp-init-washer-loads    pic 99.
+               10  cp-init-faucet-time     pic 99.
+               10  cp-init-comb-eff        pic 999v9.
+               10  cp-init-occupants       pic 99.
+               10  cp-init-showers-per-wk  pic 99.
+      *
+           05  cp-new-conditions.
+               10  cp-new-fuel-code        pic 9.
+               10  cp-new-fuel-unit        pic x(7).
+               10  cp-new-fuel-price       pic 9(3)v99.
+               10  cp-new-conv-unit        pic 9(6).
+               10  cp-new-dhw-temp         pic 999.
+               10  cp-new-flow-rate        pic 9v99.
+               10  cp-new-shower-time      pic 99.
+               10  cp-new-dishwasher-cyc   pic 99.
+               10  cp-new-washer-loads     pic 99.
+               10  cp-new-faucet-time      pic 99.
+               10  cp-new-comb-eff         pic 999v9.
+               10  cp-new-occupants        pic 99.
+               10  cp-new-showers-per-wk   pic 99.
+               10  cp-new-retrofit-cost    pic 9(5)v99.
+      *
+           05  cp-results.
+               10  cp-init-usage           pic 999v99.
+               10  cp-init-energy          pic 9(6)v99.
+               10  cp-init-fuel-consumed   pic 99v999.
+               10  cp-init-fuel-cost       pic 99v99.
+               10  cp-init-fixture-usage   pic 999v99.
+               10  cp-init-fixture-energy  pic 9(6)v99.
+               10  cp-init-fixture-fuel-consumed
+                                           pic 99v999.
+               10  cp-init-fixture-fuel-cost
+                                           pic 99v99.
+               10  cp-init-total-usage     pic 9(6)v99.
+               10  cp-init-total-energy    pic 9(8)v99.
+               10  cp-new-usage            pic 999v99.
+               10  cp-new-energy           pic 9(6)v99.
+               10  cp-new-fuel-consumed    pic 99v999.
+               10  cp-new-fuel-cost        pic 99v99.
+               10  cp-new-fixture-usage    pic 999v99.
+               10  cp-new-fixture-energy   pic 9(6)v99.
+               10  cp-new-fixture-fuel-consumed
+                                           pic 99v999.
+               10  cp-new-fixture-fuel-cost
+                                           pic 99v99.
+               10  cp-new-total-usage      pic 9(6)v99.
+               10  cp-new-total-energy     pic 9(8)v99.
+               10  cp-same-fuel-flag       pic x.
+                   88  cp-same-fuel            value "Y".
+                   88  cp-diff-fuel            value "N".
+               10  cp-water-saved          pic s9(3)v99
+                                           sign is leading separate.
+               10  cp-energy-saved         pic s9(6)v99
+                                           sign is leading separate.
+               10  cp-fuel-saved           pic s999v99
+                                           sign is leading separate.
+               10  cp-cost-saved           pic s99v99
+                                           sign is leading separate.
+               10  cp-fixture-water-saved  pic s9(3)v99
+                                           sign is leading separate.
+               10  cp-fixture-energy-saved pic s9(6)v99
+                                           sign is leading separate.
+               10  cp-fixture-fuel-saved   pic s999v99
+                                           sign is leading separate.
+               10  cp-fixture-cost-saved   pic s99v99
+                                           sign is leading separate.
+               10  cp-payback-months       pic s9(4)v99
+                                           sign is leading separate.
+               10  cp-ann-water-saved      pic s9(6)v99
+                                           sign is leading separate.
+               10  cp-ann-energy-saved     pic s9(8)v99
+                                           sign is leading separate.
+               10  cp-ann-fuel-saved       pic s9(5)v99
+                                           sign is leading separate.
+               10  cp-ann-cost-saved       pic s9(5)v99
+                                           sign is leading separate.
