@@ -0,0 +1,281 @@
+      ************************************************************
+      *
+      * Domestic Hot Water Savings Calculator - Calculation Engine
+      * Written by, Clifford A. Chipman, EMIT
+      * in VSI COBOL
+      *
+      * Shared by dhwsave (interactive) and dhwbatch (roster batch)
+      * so both drivers get the same usage, energy, fuel, savings,
+      * payback and annualized-projection figures from one place.
+      *
+      ************************************************************
+      *
+       identification division.
+       program-id.    dhwcalc.
+       author.        Chipman.
+      *
+      ************************************************************
+      *
+       data division.
+       working-storage section.
+      *
+       01 fixture-usage-constants.
+          02 dishwasher-gal-per-cycle     pic 9v9   value 6.0.
+          02 washer-gal-per-load          pic 99v9  value 15.0.
+          02 faucet-flow-rate             pic 9v99  value 1.5.
+      *                                   in GPM, used for faucet time
+      *
+       01 annual-events-work.
+          02 new-annual-events            pic 9(5).
+          02 monthly-cost-saved-work      pic s9(4)v99
+                                           sign is leading separate.
+      *
+      ************************************************************
+      *
+       linkage section.
+      *
+       01 calc-parameters.
+          copy "calcparm.cpy".
+      *
+      ************************************************************
+      *
+       procedure division using calc-parameters.
+       main-para.
+           perform 3-calc-init-report
+           perform 4-calc-new-report
+           perform 5-calc-savings
+           perform 7-calc-annualized
+           perform 6-calc-payback
+           goback.
+      *
+      *********************************************************************
+      *
+      * C A L C U L A T E   I N I T I A L   R E P O R T
+      *
+      *********************************************************************
+      *
+       3-calc-init-report.
+      *
+      * Calculate initial water usage for one shower -- flow rate
+      * and shower time are per-event figures, so this stays a
+      * single-event gallons figure
+      *
+           compute cp-init-usage rounded =
+                   cp-init-flow-rate * cp-init-shower-time
+      *
+      * Calculate initial energy consumption for one shower
+      *
+           compute cp-init-energy rounded = 8.33 * cp-init-usage *
+                   (cp-init-dhw-temp - cp-cold-water-temp) /
+                   (cp-init-comb-eff / 100)
+      *
+      * Calculate initial fuel consumption and cost for one shower
+      *
+           divide cp-init-energy by cp-init-conv-unit
+                  giving cp-init-fuel-consumed rounded
+           multiply cp-init-fuel-consumed by cp-init-fuel-price
+                    giving cp-init-fuel-cost rounded
+      *
+      * Dishwasher cycles, clothes-washer loads and faucet running
+      * time are collected per week, not per shower, so they are
+      * tracked as a separate weekly fixture figure instead of being
+      * blended into the one-shower usage above
+      *
+           compute cp-init-fixture-usage rounded =
+                   (cp-init-dishwasher-cyc * dishwasher-gal-per-cycle) +
+                   (cp-init-washer-loads * washer-gal-per-load) +
+                   (cp-init-faucet-time * faucet-flow-rate)
+      *
+           compute cp-init-fixture-energy rounded =
+                   8.33 * cp-init-fixture-usage *
+                   (cp-init-dhw-temp - cp-cold-water-temp) /
+                   (cp-init-comb-eff / 100)
+      *
+           divide cp-init-fixture-energy by cp-init-conv-unit
+                  giving cp-init-fixture-fuel-consumed rounded
+           multiply cp-init-fixture-fuel-consumed by cp-init-fuel-price
+                    giving cp-init-fixture-fuel-cost rounded
+      *
+      * Household's actual weekly hot water draw -- one shower's
+      * usage/energy scaled up by showers-per-week, which is already
+      * a household total (not per occupant), plus the fixture
+      * figures above.  This is the number to show on the report and
+      * save to history, not the one-shower figures alone
+      *
+           compute cp-init-total-usage rounded =
+                   (cp-init-usage * cp-init-showers-per-wk) +
+                   cp-init-fixture-usage
+           compute cp-init-total-energy rounded =
+                   (cp-init-energy * cp-init-showers-per-wk) +
+                   cp-init-fixture-energy.
+      *
+      *********************************************************************
+      *
+      * C A L C U L A T E   N E W   R E P O R T
+      *
+      *********************************************************************
+      *
+       4-calc-new-report.
+      *
+      * Calculate new water usage for one shower
+      *
+           compute cp-new-usage rounded =
+                   cp-new-flow-rate * cp-new-shower-time
+      *
+      * Calculate new energy consumption for one shower
+      *
+           compute cp-new-energy rounded = 8.33 * cp-new-usage *
+                   (cp-new-dhw-temp - cp-cold-water-temp) /
+                   (cp-new-comb-eff / 100)
+      *
+      * Calculate new fuel consumption and cost for one shower
+      *
+           divide cp-new-energy by cp-new-conv-unit
+                  giving cp-new-fuel-consumed rounded
+           multiply cp-new-fuel-consumed by cp-new-fuel-price
+                    giving cp-new-fuel-cost rounded
+      *
+      * Dishwasher cycles, clothes-washer loads and faucet running
+      * time, tracked separately -- see 3-calc-init-report
+      *
+           compute cp-new-fixture-usage rounded =
+                   (cp-new-dishwasher-cyc * dishwasher-gal-per-cycle) +
+                   (cp-new-washer-loads * washer-gal-per-load) +
+                   (cp-new-faucet-time * faucet-flow-rate)
+      *
+           compute cp-new-fixture-energy rounded =
+                   8.33 * cp-new-fixture-usage *
+                   (cp-new-dhw-temp - cp-cold-water-temp) /
+                   (cp-new-comb-eff / 100)
+      *
+           divide cp-new-fixture-energy by cp-new-conv-unit
+                  giving cp-new-fixture-fuel-consumed rounded
+           multiply cp-new-fixture-fuel-consumed by cp-new-fuel-price
+                    giving cp-new-fixture-fuel-cost rounded
+      *
+      * Household's actual weekly hot water draw -- see
+      * 3-calc-init-report
+      *
+           compute cp-new-total-usage rounded =
+                   (cp-new-usage * cp-new-showers-per-wk) +
+                   cp-new-fixture-usage
+           compute cp-new-total-energy rounded =
+                   (cp-new-energy * cp-new-showers-per-wk) +
+                   cp-new-fixture-energy.
+      *
+      *********************************************************************
+      *
+      * C A L C U L A T E   S A V I N G S
+      *
+      *********************************************************************
+      *
+       5-calc-savings.
+      * Calculate water saved, one shower
+           subtract cp-new-usage from cp-init-usage
+                    giving cp-water-saved rounded
+      *
+      * Calculate energy saved, one shower
+           subtract cp-new-energy from cp-init-energy
+                    giving cp-energy-saved rounded
+      *
+      * If initial fuel same as new fuel then
+      *    calculate fuel savings
+           if cp-init-fuel-code is equal to cp-new-fuel-code then
+              set cp-same-fuel to true
+              subtract cp-new-fuel-consumed from cp-init-fuel-consumed
+                       giving cp-fuel-saved rounded
+           else
+              set cp-diff-fuel to true
+              move zero to cp-fuel-saved
+           end-if
+      *
+      * Calculate cost savings, one shower
+           subtract cp-new-fuel-cost from cp-init-fuel-cost
+                    giving cp-cost-saved rounded
+      *
+      * Calculate dishwasher/clothes-washer/faucet savings, per week
+           subtract cp-new-fixture-usage from cp-init-fixture-usage
+                    giving cp-fixture-water-saved rounded
+           subtract cp-new-fixture-energy from cp-init-fixture-energy
+                    giving cp-fixture-energy-saved rounded
+      *
+           if cp-same-fuel then
+              subtract cp-new-fixture-fuel-consumed
+                       from cp-init-fixture-fuel-consumed
+                       giving cp-fixture-fuel-saved rounded
+           else
+              move zero to cp-fixture-fuel-saved
+           end-if
+      *
+           subtract cp-new-fixture-fuel-cost
+                    from cp-init-fixture-fuel-cost
+                    giving cp-fixture-cost-saved rounded.
+      *
+      *********************************************************************
+      *
+      * C A L C U L A T E   S I M P L E   P A Y B A C K
+      *
+      *********************************************************************
+      *
+       6-calc-payback.
+      * Months for the annualized cost savings to cover the retrofit
+      * cost.  Must run after 7-calc-annualized, which is where
+      * cp-ann-cost-saved is computed; cp-cost-saved alone is only
+      * one shower's worth of savings, not a recurring figure
+           if cp-ann-cost-saved is greater than zero then
+              compute monthly-cost-saved-work rounded =
+                      cp-ann-cost-saved / 12
+              compute cp-payback-months rounded =
+                      cp-new-retrofit-cost / monthly-cost-saved-work
+                      on size error
+                         move zero to cp-payback-months
+              end-compute
+           else
+              move zero to cp-payback-months
+           end-if.
+      *
+      *********************************************************************
+      *
+      * C A L C U L A T E   A N N U A L I Z E D   P R O J E C T I O N
+      *
+      *********************************************************************
+      *
+       7-calc-annualized.
+      * The water-saved/energy-saved/fuel-saved/cost-saved figures
+      * are for one shower; scale them by how many showers the
+      * household actually takes in a week (already a household
+      * total, not a per-occupant figure), going forward, in a year.
+      * The fixture savings (dishwasher/clothes-washer/faucet) are
+      * already a weekly figure, so they are annualized by the
+      * number of weeks in a year only -- multiplying either one by
+      * occupants as well would double-count volumes that are
+      * already household totals
+           compute new-annual-events =
+                   cp-new-showers-per-wk * 52
+      *
+           compute cp-ann-water-saved rounded =
+                   (cp-water-saved * new-annual-events) +
+                   (cp-fixture-water-saved * 52)
+           compute cp-ann-energy-saved rounded =
+                   (cp-energy-saved * new-annual-events) +
+                   (cp-fixture-energy-saved * 52)
+           compute cp-ann-cost-saved rounded =
+                   (cp-cost-saved * new-annual-events) +
+                   (cp-fixture-cost-saved * 52)
+      *
+           if cp-same-fuel then
+              compute cp-ann-fuel-saved rounded =
+                      (cp-fuel-saved * new-annual-events) +
+                      (cp-fixture-fuel-saved * 52)
+           else
+              move zero to cp-ann-fuel-saved
+           end-if.
+      *
+      *********************************************************************
+      *
+      * E N D
+      *
+      *********************************************************************
+      *
+       999-exit.
+           exit.
