@@ -0,0 +1,23 @@
+      ******************************************************************
+      *
+      * FUELRATE.CPY
+      *
+      * Fuel rate master file.  One record per fuel choice offered on
+      * the fuel menu.  Maintained by fuelmaint.cob so the billing
+      * office can correct prices, or add a fuel, without a recompile.
+      * Keyed on fr-fuel-code so dhwsave/dhwbatch can load the whole
+      * table with a simple start-at-beginning / read-next loop.
+      *
+      ******************************************************************
+      *
+       fd  fuel-rate-file
+           label records are standard.
+       01  fuel-rate-record.
+           05  fr-fuel-code                pic 9.
+           05  fr-fuel-name                pic x(15).
+           05  fr-fuel-unit                pic x(7).
+           05  fr-fuel-price               pic 9(3)v99.
+           05  fr-btu-factor               pic 9(6).
+           05  fr-active-flag              pic x.
+               88  fr-active                   value "Y".
+               88  fr-inactive                 value "N".
