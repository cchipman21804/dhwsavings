@@ -0,0 +1,37 @@
+      ******************************************************************
+      *
+      * ROSTER.CPY
+      *
+      * Batch roster input.  One fixed-width record per household,
+      * keyed by hand from the paper readings collected during the
+      * conservation-program push, in the same units and implied
+      * decimal places as the interactive data entry fields.
+      *
+      ******************************************************************
+      *
+       fd  roster-file
+           label records are standard.
+       01  roster-record.
+           05  ro-account-no               pic 9(7).
+           05  ro-cold-water-temp          pic 99.
+           05  ro-init-fuel-code           pic 9.
+           05  ro-init-dhw-temp            pic 999.
+           05  ro-init-flow-rate           pic 9v99.
+           05  ro-init-shower-time         pic 99.
+           05  ro-init-dishwasher-cyc      pic 99.
+           05  ro-init-washer-loads        pic 99.
+           05  ro-init-faucet-time         pic 99.
+           05  ro-init-comb-eff            pic 999v9.
+           05  ro-init-occupants           pic 99.
+           05  ro-init-showers-per-wk      pic 99.
+           05  ro-new-fuel-code            pic 9.
+           05  ro-new-dhw-temp             pic 999.
+           05  ro-new-flow-rate            pic 9v99.
+           05  ro-new-shower-time          pic 99.
+           05  ro-new-dishwasher-cyc       pic 99.
+           05  ro-new-washer-loads         pic 99.
+           05  ro-new-faucet-time          pic 99.
+           05  ro-new-comb-eff             pic 999v9.
+           05  ro-new-occupants            pic 99.
+           05  ro-new-showers-per-wk       pic 99.
+           05  ro-new-retrofit-cost        pic 9(5)v99.
