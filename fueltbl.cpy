@@ -0,0 +1,23 @@
+      ******************************************************************
+      *
+      * FUELTBL.CPY
+      *
+      * In-memory fuel rate table, loaded at startup from the fuel
+      * rate file (see fuelrate.cpy) by 900-load-fuel-table.  Drives
+      * the fuel menu and fuel selection instead of a fixed EVALUATE,
+      * so new fuels can be added by adding a row to the rate file.
+      *
+      * Copy this body under a 01-level group, e.g.
+      *     01  fuel-table.
+      *         copy "fueltbl.cpy".
+      *
+      ******************************************************************
+      *
+           05  fuel-table-count            pic 99 value zero.
+           05  fuel-entry occurs 10 times
+                          indexed by ft-idx.
+               10  ft-code                 pic 9.
+               10  ft-name                 pic x(15).
+               10  ft-unit                 pic x(7).
+               10  ft-price                pic 9(3)v99.
+               10  ft-btu-factor           pic 9(6).
