@@ -0,0 +1,15 @@
+      ******************************************************************
+      *
+      * PRTFILE.CPY
+      *
+      * Print image of the report screen, one line per WRITE, so a
+      * completed analysis can be handed to a customer or filed for
+      * the utility rebate audit instead of transcribed off the
+      * terminal by hand.  The procedure division builds each line in
+      * print-line and writes it to this record.
+      *
+      ******************************************************************
+      *
+       fd  print-report-file
+           label records are standard.
+       01  print-report-record             pic x(80).
