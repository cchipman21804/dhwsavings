@@ -0,0 +1,164 @@
+      ************************************************************
+      *
+      * Domestic Hot Water Savings Calculator - Fuel Rate Maintenance
+      * Written by, Clifford A. Chipman, EMIT
+      * in VSI COBOL
+      *
+      * Lets the billing office add or correct a row on the fuel
+      * rate file (fuelrate.cpy) that dhwsave and dhwbatch load their
+      * fuel menu from, without a recompile of either program.  Also
+      * where a discontinued fuel gets taken off the menu (and put
+      * back on, if it comes back) without deleting its price history.
+      *
+      ************************************************************
+      *
+       identification division.
+       program-id.    fuelmaint.
+       author.        Chipman.
+      *
+      ************************************************************
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select fuel-rate-file assign to "FUELRATE"
+                  organization is indexed
+                  access mode is dynamic
+                  record key is fr-fuel-code
+                  file status is fuelrate-status.
+      *
+      ************************************************************
+      *
+       data division.
+       file section.
+       copy "fuelrate.cpy".
+      *
+       working-storage section.
+      *
+       01 fuelrate-status                  pic xx.
+          88 fuelrate-ok                        value "00".
+          88 fuelrate-not-found                 value "23".
+      *
+       01 maint-answer                     pic x.
+          88 maint-done                         value "N" "n".
+      *
+       01 active-answer                    pic x.
+          88 active-answer-yes                  value "Y" "y".
+          88 active-answer-no                   value "N" "n".
+      *
+      * Scratch fields for the "(blank to keep)" prompts -- accepting
+      * straight into fr-fuel-name/fr-fuel-unit would space-fill the
+      * field on a bare Enter, wiping out the value just displayed
+      *
+       01 fuel-name-entry                  pic x(15).
+       01 fuel-unit-entry                  pic x(7).
+      *
+       01 new-entry-switch                 pic x     value "N".
+          88 new-fuel-entry                     value "Y".
+      ************************************************************
+      *
+       procedure division.
+       main-para.
+           perform 1000-open-fuel-rate-file
+      *
+           perform 2000-maintain-one-fuel
+                   until maint-done
+      *
+           close fuel-rate-file
+           stop run.
+      *
+      *********************************************************************
+      *
+      * O P E N / C R E A T E   F I L E
+      *
+      *********************************************************************
+      *
+       1000-open-fuel-rate-file.
+           open i-o fuel-rate-file
+           if not fuelrate-ok
+              open output fuel-rate-file
+              close fuel-rate-file
+              open i-o fuel-rate-file
+           end-if.
+      *
+      *********************************************************************
+      *
+      * M A I N T A I N   O N E   F U E L   E N T R Y
+      *
+      *********************************************************************
+      *
+       2000-maintain-one-fuel.
+           display "Fuel code to add/change (1-9), 0 to quit: "
+           accept fr-fuel-code
+      *
+           if fr-fuel-code is equal to zero
+              move "N" to maint-answer
+              go to 2000-exit
+           end-if
+      *
+           move "N" to new-entry-switch
+           read fuel-rate-file
+                invalid key
+                   display "New fuel -- enter name, unit, BTU factor"
+                   set new-fuel-entry to true
+           end-read
+      *
+           display "Fuel name     : " fr-fuel-name
+           display "Enter fuel name (blank to keep): "
+           move spaces to fuel-name-entry
+           accept fuel-name-entry
+           if fuel-name-entry is not equal to spaces
+              move fuel-name-entry to fr-fuel-name
+           end-if
+      *
+           display "Fuel unit     : " fr-fuel-unit
+           display "Enter fuel unit (blank to keep): "
+           move spaces to fuel-unit-entry
+           accept fuel-unit-entry
+           if fuel-unit-entry is not equal to spaces
+              move fuel-unit-entry to fr-fuel-unit
+           end-if
+      *
+           display "Price per unit: " fr-fuel-price
+           display "Enter new price per unit: "
+           accept fr-fuel-price
+      *
+           display "BTU factor    : " fr-btu-factor
+           display "Enter BTU conversion factor: "
+           accept fr-btu-factor
+      *
+      * A new fuel is active from the start; an existing fuel can be
+      * deactivated (pulled off the menu without deleting its price
+      * history) or reactivated here
+      *
+           if new-fuel-entry
+              set fr-active to true
+           else
+              display "Status        : " fr-active-flag
+                      " (Y=active, N=inactive)"
+              display "Active (Y/N, blank to keep): "
+              move space to active-answer
+              accept active-answer
+              evaluate true
+                  when active-answer-yes
+                       set fr-active to true
+                  when active-answer-no
+                       set fr-inactive to true
+                  when other
+                       continue
+              end-evaluate
+           end-if
+      *
+           write fuel-rate-record
+                 invalid key
+                    rewrite fuel-rate-record
+                            invalid key
+                               display "Unable to save fuel rate record"
+                    end-rewrite
+           end-write
+      *
+           display "Another fuel (Y/N)? "
+           accept maint-answer.
+      *
+       2000-exit.
+           exit.
