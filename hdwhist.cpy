@@ -0,0 +1,84 @@
+      ******************************************************************
+      *
+      * HDWHIST.CPY
+      *
+      * Household history master file.  One record per run, keyed by
+      * account/household number plus the run date and time, so a
+      * household that is re-surveyed gets a new record added to its
+      * history instead of its prior visit being overwritten.  To
+      * pull up everything on file for a household, START on
+      * hh-history-key at the account number and READ NEXT until the
+      * account number changes.
+      *
+      * hh-init-total-usage/hh-init-total-energy (and the new-side
+      * counterparts) are the household's actual weekly hot water
+      * draw -- the per-shower figure scaled by showers per week
+      * (already a household total), plus dishwasher/washer/faucet
+      * usage -- not just one shower's worth.
+      *
+      ******************************************************************
+      *
+       fd  household-hist-file
+           label records are standard.
+       01  household-hist-record.
+           05  hh-history-key.
+               10  hh-account-no           pic 9(7).
+               10  hh-run-date             pic 9(8).
+               10  hh-run-time             pic 9(6).
+           05  hh-cold-water-temp          pic 99.
+           05  hh-init-conditions.
+               10  hh-init-fuel-unit       pic x(7).
+               10  hh-init-fuel-price      pic 9(3)v99.
+               10  hh-init-dhw-temp        pic 999.
+               10  hh-init-flow-rate       pic 9v99.
+               10  hh-init-shower-time     pic 99.
+               10  hh-init-dishwasher-cyc  pic 99.
+               10  hh-init-washer-loads    pic 99.
+               10  hh-init-faucet-time     pic 99.
+               10  hh-init-comb-eff        pic 999v9.
+               10  hh-init-occupants       pic 99.
+               10  hh-init-showers-per-wk  pic 99.
+               10  hh-init-usage           pic 999v99.
+               10  hh-init-energy          pic 9(6)v99.
+               10  hh-init-fuel-consumed   pic 99v999.
+               10  hh-init-fuel-cost       pic 99v99.
+               10  hh-init-total-usage     pic 9(6)v99.
+               10  hh-init-total-energy    pic 9(8)v99.
+           05  hh-new-conditions.
+               10  hh-new-fuel-unit        pic x(7).
+               10  hh-new-fuel-price       pic 9(3)v99.
+               10  hh-new-dhw-temp         pic 999.
+               10  hh-new-flow-rate        pic 9v99.
+               10  hh-new-shower-time      pic 99.
+               10  hh-new-dishwasher-cyc   pic 99.
+               10  hh-new-washer-loads     pic 99.
+               10  hh-new-faucet-time      pic 99.
+               10  hh-new-comb-eff         pic 999v9.
+               10  hh-new-occupants        pic 99.
+               10  hh-new-showers-per-wk   pic 99.
+               10  hh-new-retrofit-cost    pic 9(5)v99.
+               10  hh-new-usage            pic 999v99.
+               10  hh-new-energy           pic 9(6)v99.
+               10  hh-new-fuel-consumed    pic 99v999.
+               10  hh-new-fuel-cost        pic 99v99.
+               10  hh-new-total-usage      pic 9(6)v99.
+               10  hh-new-total-energy     pic 9(8)v99.
+           05  hh-savings.
+               10  hh-water-saved          pic s9(3)v99
+                                           sign is leading separate.
+               10  hh-energy-saved         pic s9(6)v99
+                                           sign is leading separate.
+               10  hh-fuel-saved           pic s999v99
+                                           sign is leading separate.
+               10  hh-cost-saved           pic s99v99
+                                           sign is leading separate.
+               10  hh-payback-months       pic s9(4)v99
+                                           sign is leading separate.
+               10  hh-ann-water-saved      pic s9(6)v99
+                                           sign is leading separate.
+               10  hh-ann-energy-saved     pic s9(8)v99
+                                           sign is leading separate.
+               10  hh-ann-fuel-saved       pic s9(5)v99
+                                           sign is leading separate.
+               10  hh-ann-cost-saved       pic s9(5)v99
+                                           sign is leading separate.
