@@ -12,8 +12,39 @@
        author.        Chipman.
       *
       ************************************************************
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select fuel-rate-file assign to "FUELRATE"
+                  organization is indexed
+                  access mode is sequential
+                  record key is fr-fuel-code
+                  file status is fuelrate-status.
+      *
+           select household-hist-file assign to "HDWHIST"
+                  organization is indexed
+                  access mode is dynamic
+                  record key is hh-history-key
+                  file status is household-status.
+      *
+           select audit-log-file assign to "AUDITLOG"
+                  organization is line sequential
+                  file status is auditlog-status.
+      *
+           select print-report-file assign to "DHWPRINT"
+                  organization is line sequential
+                  file status is print-status.
+      *
+      ************************************************************
       *
        data division.
+       file section.
+       copy "fuelrate.cpy".
+       copy "hdwhist.cpy".
+       copy "auditlog.cpy".
+       copy "prtfile.cpy".
+      *
        working-storage section.
       *
        01 constant-data.
@@ -24,10 +55,6 @@
              03 comb-eff-unit                pic x     value "%".
              03 water-unit                   pic x(7)  value "gallons".
              03 energy-unit                  pic x(4)  value "BTUs".
-      *
-          02 fuel-type-menu-limits.
-             03 min-menu                     pic 9     value zero.
-             03 max-menu                     pic 9     value 3.
       *
           02 water-temperature-limits.
              03 lower-cwt                    pic 99    value 33.
@@ -47,25 +74,23 @@
              03 min-eff                      pic 9     value 1.
              03 max-eff                      pic 999   value 100.
       *
-          02 fuel-units.
-             03 electric-unit                pic xxx   value "kWh".
-             03 natgas-unit                  pic xxx   value "ccf".
-             03 propane-unit                 pic x(7)  value "gallons".
-      *
-          02 fuel-unit-prices.
-             03 electric-price               pic 9v99  value 0.13.
-             03 natgas-price                 pic 9v99  value 1.18.
-             03 propane-price                pic 9v99  value 2.66.
+          02 fixture-usage-limits.
+             03 min-dishwasher-cyc           pic 9     value zero.
+             03 max-dishwasher-cyc           pic 99    value 20.
+             03 min-washer-loads             pic 9     value zero.
+             03 max-washer-loads             pic 99    value 20.
+             03 min-faucet-time               pic 9    value zero.
+             03 max-faucet-time               pic 99   value 60.
       *
-          02 conversion-factors.
-             03 btu-kwh                      pic 9(4)  value 3412.
-      * DIVIDE BTUS BY 3412 GIVING KWH
+          02 occupant-limits.
+             03 min-occupants                pic 9     value 1.
+             03 max-occupants                pic 99    value 20.
+             03 min-showers-per-wk           pic 9     value 1.
+             03 max-showers-per-wk           pic 99    value 70.
       *
-             03 btu-ccf                      pic 9(6)  value 103700.
-      * DIVIDE BTUS BY 103700 GIVING CCF
-      *
-             03 btu-gallons                  pic 9(5)  value 91452.
-      * DIVIDE BTUS BY 91452 GIVING GALLONS OF PROPANE
+          02 retrofit-cost-limits.
+             03 min-retrofit-cost            pic 9     value zero.
+             03 max-retrofit-cost            pic 9(5)  value 50000.
       *
           02 data-entry-label-constants.
              03 too-low                      pic x(12)
@@ -76,6 +101,53 @@
       *
       **************************************************************
       *
+      * fuel rate table, loaded from fuel-rate-file at startup -
+      * drives the fuel menu and fuel selection instead of a fixed
+      * EVALUATE against literal 1/2/3, so new fuels (oil, heat pump)
+      * are added by adding a row to the rate file
+      *
+       01 fuel-table.
+          copy "fueltbl.cpy".
+      *
+      * parameters passed to the shared calculation engine dhwcalc
+      *
+       01 calc-parameters.
+          copy "calcparm.cpy".
+      *
+      **************************************************************
+      *
+      * file status / run identification
+      *
+       01 fuelrate-status                    pic xx.
+          88 fuelrate-ok                          value "00".
+      *
+       01 household-status                   pic xx.
+          88 household-status-ok                  value "00" "97".
+      *
+       01 auditlog-status                    pic xx.
+          88 auditlog-status-ok                   value "00".
+      *
+       01 print-status                       pic xx.
+          88 print-status-ok                      value "00".
+      *
+       01 wanted-fuel-code                   pic 9.
+      *
+       01 fuel-found-flag                    pic x.
+          88 fuel-found                          value "Y".
+          88 fuel-not-found                      value "N".
+      *
+       01 run-timestamp.
+          02 run-date                        pic 9(8).
+          02 run-time                        pic 9(6).
+      *
+       01 operator-id                        pic x(8).
+      *
+       01 error-message-area.
+          02 error-field-label                pic x(25).
+          02 error-message-text               pic x(13).
+      *
+      **************************************************************
+      *
       * initial / new data entry prompt:
        01 which-one                          pic x(9).
       *
@@ -91,13 +163,14 @@
       *
        01 cold-water-temp                    pic 99.
       *                                      in degF
+       01 account-number                     pic 9(7).
+      *                                      household/account key
        01 init-conditions.
       *
           02 init-fuel                       pic 9.
-      * ELECTRICITY, NATURAL GAS, OR PROPANE
-      * 1            2               3
+      * fuel code - selects a row from the fuel table
       *
-          02 init-fuel-price                 pic 9v99.
+          02 init-fuel-price                 pic 9(3)v99.
       *                                      in $
       *
           02 init-conv-unit                  pic 9(6).
@@ -113,19 +186,43 @@
       *
           02 init-shower-time                pic 99.
       *                                      in minutes
+      *
+          02 init-dishwasher-cyc             pic 99.
+      *                                      dishwasher cycles per week
+      *
+          02 init-washer-loads               pic 99.
+      *                                      clothes-washer loads per week
+      *
+          02 init-faucet-time                pic 99.
+      *                                      faucet running time, minutes
+      *                                      per week
       *
           02 init-comb-eff                   pic 999v9.
       * APPLIANCE FUEL COMBUSTION EFFICIENCY IN %
+      *
+          02 init-occupants                  pic 99.
+      *                                      people in the household
+      *
+          02 init-showers-per-wk             pic 99.
+      *                                      showers per week, household
       *
       **************************************************************
       *
       * CALCULATED INITIAL VALUES
       *
           02 init-usage                      pic 999v99.
-      * WATER CONSUMPTION                    in gallons
+      * WATER CONSUMPTION, ONE SHOWER        in gallons
       *
           02 init-energy                     pic 9(6)v99.
-      * ENERGY CONSUMPTION                   in BTUs
+      * ENERGY CONSUMPTION, ONE SHOWER       in BTUs
+      *
+          02 init-total-usage                pic 9(6)v99.
+      * HOUSEHOLD'S ACTUAL WEEKLY WATER USE  in gallons
+      *                                      (showers + fixtures)
+      *
+          02 init-total-energy               pic 9(8)v99.
+      * HOUSEHOLD'S ACTUAL WEEKLY ENERGY USE in BTUs
+      *                                      (showers + fixtures)
       *
       **************************************************************
       *
@@ -134,10 +231,9 @@
        01 new-conditions.
       *
           02 new-fuel                        pic 9.
-      * ELECTRICITY, NATURAL GAS, OR PROPANE
-      * 1            2               3
+      * fuel code - selects a row from the fuel table
       *
-          02 new-fuel-price                  pic 9v99.
+          02 new-fuel-price                  pic 9(3)v99.
       *                                      in $
       *
           02 new-conv-unit                   pic 9(6).
@@ -153,9 +249,28 @@
       *
           02 new-shower-time                 pic 99.
       *                                      in minutes
+      *
+          02 new-dishwasher-cyc              pic 99.
+      *                                      dishwasher cycles per week
+      *
+          02 new-washer-loads                pic 99.
+      *                                      clothes-washer loads per week
+      *
+          02 new-faucet-time                 pic 99.
+      *                                      faucet running time, minutes
+      *                                      per week
       *
           02 new-comb-eff                    pic 999v9.
       * APPLIANCE FUEL COMBUSTION EFFICIENCY IN %
+      *
+          02 new-occupants                   pic 99.
+      *                                      people in the household
+      *
+          02 new-showers-per-wk              pic 99.
+      *                                      showers per week, household
+      *
+          02 new-retrofit-cost               pic 9(5)v99.
+      *                                      installed cost of the retrofit
       *
       **************************************************************
       *
@@ -166,6 +281,14 @@
       *
           02 new-energy                      pic 9(6)v99.
       * ENERGY CONSUMPTION                   in BTUs
+      *
+          02 new-total-usage                 pic 9(6)v99.
+      * HOUSEHOLD'S ACTUAL WEEKLY WATER USE  in gallons
+      *                                      (showers + fixtures)
+      *
+          02 new-total-energy                pic 9(8)v99.
+      * HOUSEHOLD'S ACTUAL WEEKLY ENERGY USE in BTUs
+      *                                      (showers + fixtures)
       *
       **************************************************************
       *
@@ -184,38 +307,83 @@
       *
        01 cost-saved                         pic s99v99
                                              sign is leading separate.
+      *
+       01 payback-months                     pic s9(4)v99
+                                             sign is leading separate.
+      *                                      months to recover retrofit cost
+      *
+       01 ann-water-saved                    pic s9(6)v99
+                                             sign is leading separate.
+      *
+       01 ann-energy-saved                   pic s9(8)v99
+                                             sign is leading separate.
+      *
+       01 ann-fuel-saved                     pic s9(5)v99
+                                             sign is leading separate.
+      *
+       01 ann-cost-saved                     pic s9(5)v99
+                                             sign is leading separate.
       *
       **************************************************************
       *
        01 displayed-report-fields.
           02 min-flow-rate-out               pic 9.99.
           02 max-flow-rate-out               pic 9.99.
+          02 account-number-out              pic 9(7).
           02 cold-water-temp-out             pic z9.
           02 init-dhw-temp-out               pic zz9.
           02 init-flow-rate-out              pic 9.99.
           02 init-shower-time-out            pic z9.
+          02 init-dishwasher-cyc-out         pic z9.
+          02 init-washer-loads-out           pic z9.
+          02 init-faucet-time-out            pic z9.
           02 init-comb-eff-out               pic zz9.9.
+          02 init-occupants-out              pic z9.
+          02 init-showers-per-wk-out         pic z9.
           02 init-usage-out                  pic zz9.9.
           02 init-energy-out                 pic zzz,zz9.9.
+          02 init-total-usage-out            pic zz,zzz,zz9.9.
+          02 init-total-energy-out           pic zz,zzz,zz9.9.
           02 init-fuel-consumed-out          pic zz9.999.
           02 init-fuel-cost-out              pic $$9.99.
           02 new-dhw-temp-out                pic zz9.
           02 new-flow-rate-out               pic 9.99.
           02 new-shower-time-out             pic z9.
+          02 new-dishwasher-cyc-out          pic z9.
+          02 new-washer-loads-out            pic z9.
+          02 new-faucet-time-out             pic z9.
           02 new-comb-eff-out                pic zz9.9.
+          02 new-occupants-out               pic z9.
+          02 new-showers-per-wk-out          pic z9.
           02 new-usage-out                   pic zz9.9.
           02 new-energy-out                  pic zzz,zz9.9.
+          02 new-total-usage-out             pic zz,zzz,zz9.9.
+          02 new-total-energy-out            pic zz,zzz,zz9.9.
           02 new-fuel-consumed-out           pic zz9.999.
           02 new-fuel-cost-out               pic $$9.99.
+          02 retrofit-cost-out               pic zz,zz9.99.
           02 water-saved-out                 pic +zz9.9.
           02 energy-saved-out                pic +zzz,zz9.9.
           02 fuel-saved-out                  pic +zz9.9.
           02 cost-saved-out                  pic +$$9.99.
-          02 price-out                       pic $9.99.
+          02 payback-months-out              pic +zzz9.99.
+          02 ann-water-saved-out             pic +zzz,zz9.9.
+          02 ann-energy-saved-out            pic +zz,zzz,zz9.9.
+          02 ann-fuel-saved-out              pic +zz,zz9.9.
+          02 ann-cost-saved-out              pic +zz,zz9.99.
+          02 price-out                       pic $$$9.99.
       *
       **************************************************************
       *
       * Screen locations of data entry prompts
+      *
+       01 oper-prompt.
+          02 oper-line                       pic 99    value 8.
+          02 oper-col                        pic 999   value 20.
+      *
+       01 acct-prompt.
+          02 acct-line                       pic 99    value 9.
+          02 acct-col                        pic 999   value 34.
       *
        01 cwt-prompt.
           02 cwt-line                        pic 99    value 11.
@@ -243,10 +411,42 @@
        01 comb-eff-prompt.
           02 ice-line                        pic 99    value 21.
           02 ice-col                         pic 999   value 39.
+      *
+       01 dishwasher-prompt.
+          02 dw-line                         pic 99    value 22.
+          02 dw-col                          pic 999   value 30.
+      *
+       01 washer-prompt.
+          02 wl-line                         pic 99    value 23.
+          02 wl-col                          pic 999   value 30.
+      *
+       01 faucet-prompt.
+          02 fct-line                        pic 99    value 24.
+          02 fct-col                         pic 999   value 30.
+      *
+       01 occupants-prompt.
+          02 occ-line                        pic 99    value 25.
+          02 occ-col                         pic 999   value 30.
+      *
+       01 showers-per-wk-prompt.
+          02 spw-line                        pic 99    value 26.
+          02 spw-col                         pic 999   value 30.
+      *
+       01 retrofit-cost-prompt.
+          02 rfc-line                        pic 99    value 27.
+          02 rfc-col                         pic 999   value 30.
+      *
+       01 error-msg-rpt.
+          02 emr-line                        pic 99    value 38.
+          02 emr-col                         pic 999   value 1.
       *
       **************************************************************
       *
       * Screen locations of report data points
+      *
+       01 account-rpt.
+          02 acct-rpt-line                   pic 99    value 9.
+          02 acct-rpt-col                    pic 999   value 32.
       *
        01 cwt-rpt.
           02 cwt-rpt-line                    pic 99    value 11.
@@ -331,41 +531,166 @@
        01 cost-saved-rpt.
           02 cs-rpt-line                     pic 99    value 34.
           02 cs-rpt-col                      pic 999   value 15.
+      *
+       01 init-dishwasher-rpt.
+          02 idw-rpt-line                    pic 99    value 35.
+          02 idw-rpt-col                     pic 999   value 32.
+      *
+       01 init-washer-rpt.
+          02 iwl-rpt-line                    pic 99    value 36.
+          02 iwl-rpt-col                     pic 999   value 32.
+      *
+       01 init-faucet-rpt.
+          02 ift-rpt-line                    pic 99    value 37.
+          02 ift-rpt-col                     pic 999   value 32.
+      *
+       01 init-occupants-rpt.
+          02 ioc-rpt-line                    pic 99    value 39.
+          02 ioc-rpt-col                     pic 999   value 32.
+      *
+       01 init-showers-per-wk-rpt.
+          02 isp-rpt-line                    pic 99    value 40.
+          02 isp-rpt-col                     pic 999   value 32.
+      *
+       01 new-dishwasher-rpt.
+          02 ndw-rpt-line                    pic 99    value 41.
+          02 ndw-rpt-col                     pic 999   value 32.
+      *
+       01 new-washer-rpt.
+          02 nwl-rpt-line                    pic 99    value 42.
+          02 nwl-rpt-col                     pic 999   value 32.
+      *
+       01 new-faucet-rpt.
+          02 nft-rpt-line                    pic 99    value 43.
+          02 nft-rpt-col                     pic 999   value 32.
+      *
+       01 new-occupants-rpt.
+          02 noc-rpt-line                    pic 99    value 44.
+          02 noc-rpt-col                     pic 999   value 32.
+      *
+       01 new-showers-per-wk-rpt.
+          02 nsp-rpt-line                    pic 99    value 45.
+          02 nsp-rpt-col                     pic 999   value 32.
+      *
+       01 retrofit-cost-rpt.
+          02 rfc-rpt-line                    pic 99    value 46.
+          02 rfc-rpt-col                     pic 999   value 32.
+      *
+       01 payback-rpt.
+          02 pb-rpt-line                     pic 99    value 47.
+          02 pb-rpt-col                      pic 999   value 16.
+      *
+       01 ann-water-rpt.
+          02 aw-rpt-line                     pic 99    value 48.
+          02 aw-rpt-col                      pic 999   value 16.
+      *
+       01 ann-energy-rpt.
+          02 ae-rpt-line                     pic 99    value 49.
+          02 ae-rpt-col                      pic 999   value 17.
+      *
+       01 ann-fuel-rpt.
+          02 af-rpt-line                     pic 99    value 50.
+          02 af-rpt-col                      pic 999   value 15.
+      *
+       01 ann-cost-rpt.
+          02 ac-rpt-line                     pic 99    value 51.
+          02 ac-rpt-col                      pic 999   value 15.
+      *
+       01 init-total-usage-rpt.
+          02 itu-rpt-line                    pic 99    value 52.
+          02 itu-rpt-col                     pic 999   value 32.
+      *
+       01 init-total-energy-rpt.
+          02 ite-rpt-line                    pic 99    value 53.
+          02 ite-rpt-col                     pic 999   value 32.
+      *
+       01 new-total-usage-rpt.
+          02 ntu-rpt-line                    pic 99    value 54.
+          02 ntu-rpt-col                     pic 999   value 32.
+      *
+       01 new-total-energy-rpt.
+          02 nte-rpt-line                    pic 99    value 55.
+          02 nte-rpt-col                     pic 999   value 32.
+      *
+      **************************************************************
+      *
+      * print-file (hardcopy report) work area
+      *
+       01 print-line                         pic x(80).
       *
       ******************************************************************
       *
        procedure division.
        main-para.
+           perform 900-load-fuel-table
+      *
            perform opening-screen
+           perform 05-operator-id
+           perform 06-account-number
            perform 1-init-conditions
-           perform 11-cw-temp thru 16-init-comb-eff
+           perform 11-cw-temp thru 21-init-showers-per-wk
       *
            perform opening-screen
            perform 2-new-conditions
-           perform 21-new-fuel thru 25-new-comb-eff
+           perform 31-new-fuel thru 41-new-retrofit-cost
+      *
+           perform 810-build-calc-parameters
+           call "dhwcalc" using calc-parameters
+           perform 820-apply-calc-results
       *
            perform 3-calc-init-report
            perform 4-calc-new-report
            perform 5-calc-savings
+      *
+           perform 700-save-household-history
+           perform 760-write-audit-record
       *
            perform opening-screen
            perform 6-report-screen
+           perform 650-print-hardcopy-report
            perform 999-end-program.
       *
        opening-screen.
            display "* * * * * * * * * * * * * * * * * * * * * * * * * *"
-                   bold 
-                   line 1 column 1 
+                   bold
+                   line 1 column 1
                    erase screen
            display space
            display "*                                                 *"
                    bold
-           display "*      Domestic Hot Water Savings Calculator      *" 
+           display "*      Domestic Hot Water Savings Calculator      *"
                    bold
            display "*                                                 *"
                    bold
            display "* * * * * * * * * * * * * * * * * * * * * * * * * *"
                    bold.
+      *
+      *********************************************************************
+      *
+      * O P E R A T O R   /   A C C O U N T   I D E N T I F I C A T I O N
+      *
+      *********************************************************************
+      *
+       05-operator-id.
+           display "Enter operator ID:"
+                   line oper-line column 1
+           accept operator-id
+                  reversed
+                  line oper-line column oper-col
+                  protected with conversion.
+      *
+       06-account-number.
+           display "Enter household/account number:"
+                   line acct-line column 1
+           accept account-number
+                  reversed
+                  line acct-line column acct-col
+                  protected with conversion
+      *
+           evaluate true
+               when account-number is equal zero go to 999-end-program
+               when other continue
+           end-evaluate.
       *
        1-init-conditions.
            display "*                                                 *"
@@ -384,9 +709,9 @@
            display lower-cwt bold
                    line plus 0 column cwt-col
            display " - " bold
-                   line plus 0 column plus 
+                   line plus 0 column plus
            display upper-cwt bold
-                   line plus 0 column plus 
+                   line plus 0 column plus
            display ") in degF:"
                    line plus 0 column plus
       *
@@ -417,7 +742,13 @@
                    line plus.
       *
            move new-condx to which-one
-           perform 997-data-entry-prompts.
+           perform 997-data-entry-prompts
+      *
+      * Retrofit cost prompt - new conditions only, there is no
+      * "initial" retrofit cost
+      *
+           display "Enter installed retrofit cost in $:"
+                   line rfc-line column 1.
       *
       *********************************************************************
       *
@@ -430,59 +761,69 @@
       *
        11-cw-temp.
            accept cold-water-temp
-                  reversed 
+                  reversed
                   line cwt-line column cwt-col plus 21
                   protected with conversion
-      *                      
+      *
            evaluate true
                when cold-water-temp is equal ZERO go to 999-end-program
 
-               when cold-water-temp is less than lower-cwt or
-                    cold-water-temp is greater than upper-cwt
+               when cold-water-temp is less than lower-cwt
+                    move "Cold water temperature" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 11-cw-temp
+
+               when cold-water-temp is greater than upper-cwt
+                    move "Cold water temperature" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
                     go to 11-cw-temp
            end-evaluate
            move cold-water-temp to cold-water-temp-out.
       *
        12-init-fuel.
-           accept init-fuel 
+           accept init-fuel
                   reversed
                   line ifp-line column ifp-col
                   protected with conversion
-      *        
+      *
            evaluate true
                when init-fuel is equal ZERO go to 999-end-program
-           
-               when init-fuel is less than min-menu or
-                    init-fuel is greater than max-menu 
-                    go to 12-init-fuel
-
-               when init-fuel = 1
-                    move electric-unit  to init-fuel-unit
-                    move electric-price to init-fuel-price
-                    move btu-kwh        to init-conv-unit
-
-               when init-fuel = 2
-                    move natgas-unit    to init-fuel-unit
-                    move natgas-price   to init-fuel-price
-                    move btu-ccf        to init-conv-unit
-
-               when init-fuel = 3
-                    move propane-unit   to init-fuel-unit
-                    move propane-price  to init-fuel-price
-                    move btu-gallons    to init-conv-unit
-           end-evaluate.
+           end-evaluate
+      *
+           move init-fuel to wanted-fuel-code
+           perform 930-lookup-fuel-entry
+           if fuel-not-found
+              move "Fuel selection" to error-field-label
+              move too-high to error-message-text
+              perform 996-show-out-of-range
+              go to 12-init-fuel
+           end-if
+      *
+           move ft-unit (ft-idx)       to init-fuel-unit
+           move ft-price (ft-idx)      to init-fuel-price
+           move ft-btu-factor (ft-idx) to init-conv-unit.
       *
        13-init-hw-temp.
            accept init-dhw-temp
-                  reversed 
+                  reversed
                   line idhwt-line column idhwt-col plus 22
                   protected with conversion
-      *                
+      *
            evaluate true
                when init-dhw-temp is equal ZERO go to 999-end-program
 
-               when init-dhw-temp is less than lower-hwt or
-                    init-dhw-temp is greater than upper-hwt
+               when init-dhw-temp is less than lower-hwt
+                    move "Hot water temperature" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 13-init-hw-temp
+
+               when init-dhw-temp is greater than upper-hwt
+                    move "Hot water temperature" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
                     go to 13-init-hw-temp
            end-evaluate
            move init-dhw-temp to init-dhw-temp-out.
@@ -497,8 +838,16 @@
                when init-flow-rate is equal ZERO
                     go to 999-end-program
 
-               when init-flow-rate is less than min-flow-rate or
-                    init-flow-rate is greater than max-flow-rate
+               when init-flow-rate is less than min-flow-rate
+                    move "Flow rate" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 14-init-flow-rate
+
+               when init-flow-rate is greater than max-flow-rate
+                    move "Flow rate" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
                     go to 14-init-flow-rate
            end-evaluate
            move init-flow-rate to init-flow-rate-out.
@@ -513,8 +862,16 @@
                when init-shower-time is equal ZERO
                     go to 999-end-program
 
-               when init-shower-time is less than min-time or
-                    init-shower-time is greater than max-time
+               when init-shower-time is less than min-time
+                    move "Shower time" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 15-init-shower-time
+
+               when init-shower-time is greater than max-time
+                    move "Shower time" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
                     go to 15-init-shower-time
            end-evaluate
            move init-shower-time to init-shower-time-out.
@@ -524,16 +881,131 @@
                   reversed
                   line ice-line column ice-col plus 18
                   protected with conversion
-      *            
+      *
            evaluate true
                when init-comb-eff is equal ZERO
                     go to 999-end-program
 
-               when init-comb-eff is less than min-eff or
-                    init-comb-eff is greater than max-eff
+               when init-comb-eff is less than min-eff
+                    move "Combustion efficiency" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 16-init-comb-eff
+
+               when init-comb-eff is greater than max-eff
+                    move "Combustion efficiency" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
                     go to 16-init-comb-eff
            end-evaluate
            move init-comb-eff to init-comb-eff-out.
+      *
+       17-init-dishwasher-cyc.
+           accept init-dishwasher-cyc
+                  reversed
+                  line dw-line column dw-col plus 20
+                  protected with conversion
+      *
+           evaluate true
+               when init-dishwasher-cyc is less than min-dishwasher-cyc
+                    move "Dishwasher cycles" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 17-init-dishwasher-cyc
+
+               when init-dishwasher-cyc is greater than
+                    max-dishwasher-cyc
+                    move "Dishwasher cycles" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 17-init-dishwasher-cyc
+           end-evaluate
+           move init-dishwasher-cyc to init-dishwasher-cyc-out.
+      *
+       18-init-washer-loads.
+           accept init-washer-loads
+                  reversed
+                  line wl-line column wl-col plus 20
+                  protected with conversion
+      *
+           evaluate true
+               when init-washer-loads is less than min-washer-loads
+                    move "Washer loads" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 18-init-washer-loads
+
+               when init-washer-loads is greater than max-washer-loads
+                    move "Washer loads" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 18-init-washer-loads
+           end-evaluate
+           move init-washer-loads to init-washer-loads-out.
+      *
+       19-init-faucet-time.
+           accept init-faucet-time
+                  reversed
+                  line fct-line column fct-col plus 20
+                  protected with conversion
+      *
+           evaluate true
+               when init-faucet-time is less than min-faucet-time
+                    move "Faucet time" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 19-init-faucet-time
+
+               when init-faucet-time is greater than max-faucet-time
+                    move "Faucet time" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 19-init-faucet-time
+           end-evaluate
+           move init-faucet-time to init-faucet-time-out.
+      *
+       20-init-occupants.
+           accept init-occupants
+                  reversed
+                  line occ-line column occ-col plus 20
+                  protected with conversion
+      *
+           evaluate true
+               when init-occupants is less than min-occupants
+                    move "Occupants" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 20-init-occupants
+
+               when init-occupants is greater than max-occupants
+                    move "Occupants" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 20-init-occupants
+           end-evaluate
+           move init-occupants to init-occupants-out.
+      *
+       21-init-showers-per-wk.
+           accept init-showers-per-wk
+                  reversed
+                  line spw-line column spw-col plus 20
+                  protected with conversion
+      *
+           evaluate true
+               when init-showers-per-wk is less than min-showers-per-wk
+                    move "Showers per week" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 21-init-showers-per-wk
+
+               when init-showers-per-wk is greater than
+                    max-showers-per-wk
+                    move "Showers per week" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 21-init-showers-per-wk
+           end-evaluate
+           move init-showers-per-wk to init-showers-per-wk-out.
       *
       *********************************************************************
       *
@@ -541,163 +1013,340 @@
       *
       *********************************************************************
       *
-       21-new-fuel.
-           accept new-fuel 
+       31-new-fuel.
+           accept new-fuel
                   reversed
                   line ifp-line column ifp-col
                   protected with conversion
-      *        
+      *
            evaluate true
                when new-fuel is equal ZERO go to 999-end-program
-           
-               when new-fuel is less than min-menu or
-                    new-fuel is greater than max-menu 
-                    go to 21-new-fuel
-
-               when new-fuel = 1
-                    move electric-unit  to new-fuel-unit
-                    move electric-price to new-fuel-price
-                    move btu-kwh        to new-conv-unit
-
-               when new-fuel = 2
-                    move natgas-unit    to new-fuel-unit
-                    move natgas-price   to new-fuel-price
-                    move btu-ccf        to new-conv-unit
-
-               when new-fuel = 3
-                    move propane-unit   to new-fuel-unit
-                    move propane-price  to new-fuel-price
-                    move btu-gallons    to new-conv-unit
-           end-evaluate.
+           end-evaluate
       *
-       22-new-hw-temp.
+           move new-fuel to wanted-fuel-code
+           perform 930-lookup-fuel-entry
+           if fuel-not-found
+              move "Fuel selection" to error-field-label
+              move too-high to error-message-text
+              perform 996-show-out-of-range
+              go to 31-new-fuel
+           end-if
+      *
+           move ft-unit (ft-idx)       to new-fuel-unit
+           move ft-price (ft-idx)      to new-fuel-price
+           move ft-btu-factor (ft-idx) to new-conv-unit.
+      *
+       32-new-hw-temp.
            accept new-dhw-temp
-                  reversed 
+                  reversed
                   line idhwt-line column idhwt-col plus 22
                   protected with conversion
-      *                     
+      *
            evaluate true
                when new-dhw-temp is equal ZERO go to 999-end-program
 
-               when new-dhw-temp is less than lower-hwt or
-                    new-dhw-temp is greater than upper-hwt
-                    go to 22-new-hw-temp
+               when new-dhw-temp is less than lower-hwt
+                    move "Hot water temperature" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 32-new-hw-temp
+
+               when new-dhw-temp is greater than upper-hwt
+                    move "Hot water temperature" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 32-new-hw-temp
            end-evaluate
            move new-dhw-temp to new-dhw-temp-out.
       *
-       23-new-flow-rate.
+       33-new-flow-rate.
            accept new-flow-rate
                   reversed
                   line ifr-line column ifr-col plus 24
                   protected with conversion
-      *          
+      *
            evaluate true
                when new-flow-rate is equal ZERO
                     go to 999-end-program
 
-               when new-flow-rate is less than min-flow-rate or
-                    new-flow-rate is greater than max-flow-rate
-                    go to 23-new-flow-rate
+               when new-flow-rate is less than min-flow-rate
+                    move "Flow rate" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 33-new-flow-rate
+
+               when new-flow-rate is greater than max-flow-rate
+                    move "Flow rate" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 33-new-flow-rate
            end-evaluate
            move new-flow-rate to new-flow-rate-out.
       *
-       24-new-shower-time.
+       34-new-shower-time.
            accept new-shower-time
                   reversed
                   line ist-line column ist-col plus 23
                   protected with conversion
-      *          
+      *
            evaluate true
                when new-shower-time is equal ZERO
                     go to 999-end-program
 
-               when new-shower-time is less than min-time or
-                    new-shower-time is greater than max-time
-                    go to 24-new-shower-time
+               when new-shower-time is less than min-time
+                    move "Shower time" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 34-new-shower-time
+
+               when new-shower-time is greater than max-time
+                    move "Shower time" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 34-new-shower-time
            end-evaluate
            move new-shower-time to new-shower-time-out.
       *
-       25-new-comb-eff.
+       35-new-comb-eff.
            accept new-comb-eff
                   reversed
                   line ice-line column ice-col plus 18
                   protected with conversion
-      *        
+      *
            evaluate true
                when new-comb-eff is equal ZERO
                     go to 999-end-program
 
-               when new-comb-eff is less than min-eff or
-                    new-comb-eff is greater than max-eff
-                    go to 25-new-comb-eff
+               when new-comb-eff is less than min-eff
+                    move "Combustion efficiency" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 35-new-comb-eff
+
+               when new-comb-eff is greater than max-eff
+                    move "Combustion efficiency" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 35-new-comb-eff
            end-evaluate
            move new-comb-eff to new-comb-eff-out.
       *
-      *********************************************************************
+       36-new-dishwasher-cyc.
+           accept new-dishwasher-cyc
+                  reversed
+                  line dw-line column dw-col plus 20
+                  protected with conversion
       *
-      * C A L C U L A T E   I N I T I A L   R E P O R T
+           evaluate true
+               when new-dishwasher-cyc is less than min-dishwasher-cyc
+                    move "Dishwasher cycles" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 36-new-dishwasher-cyc
+
+               when new-dishwasher-cyc is greater than
+                    max-dishwasher-cyc
+                    move "Dishwasher cycles" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 36-new-dishwasher-cyc
+           end-evaluate
+           move new-dishwasher-cyc to new-dishwasher-cyc-out.
       *
-      *********************************************************************
+       37-new-washer-loads.
+           accept new-washer-loads
+                  reversed
+                  line wl-line column wl-col plus 20
+                  protected with conversion
       *
-       3-calc-init-report.
+           evaluate true
+               when new-washer-loads is less than min-washer-loads
+                    move "Washer loads" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 37-new-washer-loads
+
+               when new-washer-loads is greater than max-washer-loads
+                    move "Washer loads" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 37-new-washer-loads
+           end-evaluate
+           move new-washer-loads to new-washer-loads-out.
       *
-      * Calculate initial water usage
+       38-new-faucet-time.
+           accept new-faucet-time
+                  reversed
+                  line fct-line column fct-col plus 20
+                  protected with conversion
       *
-           multiply init-flow-rate by init-shower-time
-                    giving init-usage rounded
-           move init-usage to init-usage-out
+           evaluate true
+               when new-faucet-time is less than min-faucet-time
+                    move "Faucet time" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 38-new-faucet-time
+
+               when new-faucet-time is greater than max-faucet-time
+                    move "Faucet time" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 38-new-faucet-time
+           end-evaluate
+           move new-faucet-time to new-faucet-time-out.
       *
-      * Calculate initial energy consumption
+       39-new-occupants.
+           accept new-occupants
+                  reversed
+                  line occ-line column occ-col plus 20
+                  protected with conversion
       *
-           divide 100 into init-comb-eff
-           compute init-energy rounded = 8.33 * init-usage * 
-                   (init-dhw-temp - cold-water-temp) / init-comb-eff
-           move init-energy to init-energy-out
+           evaluate true
+               when new-occupants is less than min-occupants
+                    move "Occupants" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 39-new-occupants
+
+               when new-occupants is greater than max-occupants
+                    move "Occupants" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 39-new-occupants
+           end-evaluate
+           move new-occupants to new-occupants-out.
       *
-      * Calculate initial fuel consumption
+       40-new-showers-per-wk.
+           accept new-showers-per-wk
+                  reversed
+                  line spw-line column spw-col plus 20
+                  protected with conversion
       *
-           divide init-energy by init-conv-unit
-                  giving init-fuel-consumed rounded
-           move init-fuel-consumed to init-fuel-consumed-out
+           evaluate true
+               when new-showers-per-wk is less than min-showers-per-wk
+                    move "Showers per week" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 40-new-showers-per-wk
+
+               when new-showers-per-wk is greater than
+                    max-showers-per-wk
+                    move "Showers per week" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 40-new-showers-per-wk
+           end-evaluate
+           move new-showers-per-wk to new-showers-per-wk-out.
       *
-      * Calculate initial fuel cost
+       41-new-retrofit-cost.
+           accept new-retrofit-cost
+                  reversed
+                  line rfc-line column rfc-col plus 36
+                  protected with conversion
       *
-           multiply init-fuel-consumed by init-fuel-price
-                    giving init-fuel-cost rounded
-           move init-fuel-cost to init-fuel-cost-out.
+           evaluate true
+               when new-retrofit-cost is less than min-retrofit-cost
+                    move "Retrofit cost" to error-field-label
+                    move too-low to error-message-text
+                    perform 996-show-out-of-range
+                    go to 41-new-retrofit-cost
+
+               when new-retrofit-cost is greater than max-retrofit-cost
+                    move "Retrofit cost" to error-field-label
+                    move too-high to error-message-text
+                    perform 996-show-out-of-range
+                    go to 41-new-retrofit-cost
+           end-evaluate
+           move new-retrofit-cost to retrofit-cost-out.
       *
       *********************************************************************
       *
-      * C A L C U L A T E   N E W   R E P O R T
+      * B U I L D   /   A P P L Y   C A L C U L A T I O N   P A R A M E T E R S
       *
       *********************************************************************
       *
-       4-calc-new-report.
+       810-build-calc-parameters.
+           move cold-water-temp        to cp-cold-water-temp
+      *
+           move init-fuel               to cp-init-fuel-code
+           move init-fuel-unit          to cp-init-fuel-unit
+           move init-fuel-price         to cp-init-fuel-price
+           move init-conv-unit          to cp-init-conv-unit
+           move init-dhw-temp           to cp-init-dhw-temp
+           move init-flow-rate          to cp-init-flow-rate
+           move init-shower-time        to cp-init-shower-time
+           move init-dishwasher-cyc     to cp-init-dishwasher-cyc
+           move init-washer-loads       to cp-init-washer-loads
+           move init-faucet-time        to cp-init-faucet-time
+           move init-comb-eff           to cp-init-comb-eff
+           move init-occupants          to cp-init-occupants
+           move init-showers-per-wk     to cp-init-showers-per-wk
+      *
+           move new-fuel                to cp-new-fuel-code
+           move new-fuel-unit           to cp-new-fuel-unit
+           move new-fuel-price          to cp-new-fuel-price
+           move new-conv-unit           to cp-new-conv-unit
+           move new-dhw-temp            to cp-new-dhw-temp
+           move new-flow-rate           to cp-new-flow-rate
+           move new-shower-time         to cp-new-shower-time
+           move new-dishwasher-cyc      to cp-new-dishwasher-cyc
+           move new-washer-loads        to cp-new-washer-loads
+           move new-faucet-time         to cp-new-faucet-time
+           move new-comb-eff            to cp-new-comb-eff
+           move new-occupants           to cp-new-occupants
+           move new-showers-per-wk      to cp-new-showers-per-wk
+           move new-retrofit-cost       to cp-new-retrofit-cost.
+      *
+       820-apply-calc-results.
+           move cp-init-usage           to init-usage
+           move cp-init-energy          to init-energy
+           move cp-init-fuel-consumed   to init-fuel-consumed
+           move cp-init-fuel-cost       to init-fuel-cost
+           move cp-init-total-usage     to init-total-usage
+           move cp-init-total-energy    to init-total-energy
+           move cp-new-usage            to new-usage
+           move cp-new-energy           to new-energy
+           move cp-new-fuel-consumed    to new-fuel-consumed
+           move cp-new-fuel-cost        to new-fuel-cost
+           move cp-new-total-usage      to new-total-usage
+           move cp-new-total-energy     to new-total-energy
+           move cp-water-saved          to water-saved
+           move cp-energy-saved         to energy-saved
+           move cp-fuel-saved           to fuel-saved
+           move cp-cost-saved           to cost-saved
+           move cp-payback-months       to payback-months
+           move cp-ann-water-saved      to ann-water-saved
+           move cp-ann-energy-saved     to ann-energy-saved
+           move cp-ann-fuel-saved       to ann-fuel-saved
+           move cp-ann-cost-saved       to ann-cost-saved.
       *
-      * Calculate new water usage
+      *********************************************************************
       *
-           multiply new-flow-rate by new-shower-time
-                    giving new-usage rounded
-           move new-usage to new-usage-out
+      * C A L C U L A T E   I N I T I A L   R E P O R T
       *
-      * Calculate new energy consumption
+      *********************************************************************
       *
-           divide 100 into new-comb-eff
-           compute new-energy rounded = 8.33 * new-usage * 
-                   (new-dhw-temp - cold-water-temp) / new-comb-eff
-           move new-energy to new-energy-out
+       3-calc-init-report.
+           move init-usage             to init-usage-out
+           move init-energy            to init-energy-out
+           move init-total-usage       to init-total-usage-out
+           move init-total-energy      to init-total-energy-out
+           move init-fuel-consumed     to init-fuel-consumed-out
+           move init-fuel-cost         to init-fuel-cost-out.
       *
-      * Calculate new fuel consumption
+      *********************************************************************
       *
-           divide new-energy by new-conv-unit
-                  giving new-fuel-consumed rounded
-           move new-fuel-consumed to new-fuel-consumed-out
+      * C A L C U L A T E   N E W   R E P O R T
       *
-      * Calculate new fuel cost
+      *********************************************************************
       *
-           multiply new-fuel-consumed by new-fuel-price
-                    giving new-fuel-cost rounded
-           move new-fuel-cost to new-fuel-cost-out.
+       4-calc-new-report.
+           move new-usage              to new-usage-out
+           move new-energy             to new-energy-out
+           move new-total-usage        to new-total-usage-out
+           move new-total-energy       to new-total-energy-out
+           move new-fuel-consumed      to new-fuel-consumed-out
+           move new-fuel-cost          to new-fuel-cost-out.
       *
       *********************************************************************
       *
@@ -706,28 +1355,22 @@
       *********************************************************************
       *
        5-calc-savings.
-      * Calculate water saved
-           subtract new-usage from init-usage
-                    giving water-saved rounded
            move water-saved to water-saved-out
-      *
-      * Calculate energy saved
-           subtract new-energy from init-energy
-                    giving energy-saved rounded
            move energy-saved to energy-saved-out
       *
-      * If initial fuel same as new fuel then
-      *    calculate fuel savings
+      * If initial fuel same as new fuel then show fuel/annualized-fuel
+      * savings, otherwise the fuel units don't compare
            if init-fuel is equal to new-fuel then
-              subtract new-fuel-consumed from init-fuel-consumed
-                       giving fuel-saved rounded
               move fuel-saved to fuel-saved-out
+              move ann-fuel-saved to ann-fuel-saved-out
            end-if
       *
-      * Calculate cost savings
-           subtract new-fuel-cost from init-fuel-cost
-                    giving cost-saved rounded
-           move cost-saved to cost-saved-out.
+           move cost-saved to cost-saved-out
+           move payback-months to payback-months-out
+           move ann-water-saved to ann-water-saved-out
+           move ann-energy-saved to ann-energy-saved-out
+           move ann-cost-saved to ann-cost-saved-out
+           move account-number to account-number-out.
       *
       *********************************************************************
       *
@@ -744,6 +1387,11 @@
                    bold
            display "* * * * * * * * * * * * * * * * * * * * * * * * * *"
                    bold
+      *
+           display "Account Number                : " bold
+                   line acct-rpt-line column 1
+           display account-number-out
+                   line plus 0 column acct-rpt-col
       *
       *********************************************************************
       *
@@ -752,7 +1400,7 @@
       *********************************************************************
       *
       * Initial Conditions Report
-      * 
+      *
            display "Cold Water Temperature       : " bold
                    line cwt-rpt-line column 1
            display cold-water-temp-out line plus 0 column cwt-rpt-col
@@ -772,34 +1420,60 @@
                    line ist-rpt-line column 1
            display init-shower-time-out line plus 0 column ist-rpt-col
            display time-unit line plus 0 column plus
-      *            
+      *
            display "        Combustion Efficiency: " bold
                    line ice-rpt-line column 1
            display init-comb-eff-out line plus 0 column ice-rpt-col
            display comb-eff-unit line plus 0 column plus
-      *              
+      *
            display "        Water Usage          : " bold
                    line iwu-rpt-line column 1
            display init-usage-out line plus 0 column iwu-rpt-col
            display water-unit line plus 0 column plus
-      *                
+      *
            display "        Energy Consumption   : " bold
                    line ieu-rpt-line column 1
            display init-energy-out line plus 0 column ieu-rpt-col
            display energy-unit line plus 0 column plus
-      *                
+      *
            display "        Fuel Consumption     : " bold
                    line ifc-rpt-line column 1
            display init-fuel-consumed-out line plus 0 column ifc-rpt-col
            display init-fuel-unit line plus 0 column plus
-      *         
+      *
            display "        Fuel Cost            : " bold
                    line ifd-rpt-line column 1
            display init-fuel-cost-out line plus 0 column ifd-rpt-col
            move init-fuel-price to price-out
-           display "@" line plus 0 column plus 
+           display "@" line plus 0 column plus
            display price-out " per" init-fuel-unit
-                   line plus 0 column plus.
+                   line plus 0 column plus
+      *
+           display "        Dishwasher Cycles    : " bold
+                   line idw-rpt-line column 1
+           display init-dishwasher-cyc-out
+                   line plus 0 column idw-rpt-col
+      *
+           display "        Washer Loads         : " bold
+                   line iwl-rpt-line column 1
+           display init-washer-loads-out
+                   line plus 0 column iwl-rpt-col
+      *
+           display "        Faucet Time          : " bold
+                   line ift-rpt-line column 1
+           display init-faucet-time-out
+                   line plus 0 column ift-rpt-col
+           display time-unit line plus 0 column plus
+      *
+           display "        Occupants            : " bold
+                   line ioc-rpt-line column 1
+           display init-occupants-out
+                   line plus 0 column ioc-rpt-col
+      *
+           display "        Showers per Week     : " bold
+                   line isp-rpt-line column 1
+           display init-showers-per-wk-out
+                   line plus 0 column isp-rpt-col.
       *
       *********************************************************************
       *
@@ -823,34 +1497,65 @@
                    line nst-rpt-line column 1
            display new-shower-time-out line plus 0 column nst-rpt-col
            display time-unit line plus 0 column plus
-      *            
+      *
            display "        Combustion Efficiency: " bold
                    line nce-rpt-line column 1
            display new-comb-eff-out line plus 0 column nce-rpt-col
            display comb-eff-unit line plus 0 column plus
-      *              
+      *
            display "        Water Usage          : " bold
                    line nwu-rpt-line column 1
            display new-usage-out line plus 0 column nwu-rpt-col
            display water-unit line plus 0 column plus
-      *                
+      *
            display "        Energy Consumption   : " bold
                    line neu-rpt-line column 1
            display new-energy-out line plus 0 column neu-rpt-col
            display energy-unit line plus 0 column plus
-      *                
+      *
            display "        Fuel Consumption     : " bold
                    line nfc-rpt-line column 1
            display new-fuel-consumed-out line plus 0 column nfc-rpt-col
            display new-fuel-unit line plus 0 column plus
-      *         
+      *
            display "        Fuel Cost            : " bold
                    line nfd-rpt-line column 1
            display new-fuel-cost-out line plus 0 column nfd-rpt-col
            move new-fuel-price to price-out
            display "@" line plus 0 column plus
            display price-out " per" new-fuel-unit
-                   line plus 0 column plus.
+                   line plus 0 column plus
+      *
+           display "        Dishwasher Cycles    : " bold
+                   line ndw-rpt-line column 1
+           display new-dishwasher-cyc-out
+                   line plus 0 column ndw-rpt-col
+      *
+           display "        Washer Loads         : " bold
+                   line nwl-rpt-line column 1
+           display new-washer-loads-out
+                   line plus 0 column nwl-rpt-col
+      *
+           display "        Faucet Time          : " bold
+                   line nft-rpt-line column 1
+           display new-faucet-time-out
+                   line plus 0 column nft-rpt-col
+           display time-unit line plus 0 column plus
+      *
+           display "        Occupants            : " bold
+                   line noc-rpt-line column 1
+           display new-occupants-out
+                   line plus 0 column noc-rpt-col
+      *
+           display "        Showers per Week     : " bold
+                   line nsp-rpt-line column 1
+           display new-showers-per-wk-out
+                   line plus 0 column nsp-rpt-col
+      *
+           display "        Retrofit Cost        : " bold
+                   line rfc-rpt-line column 1
+           display retrofit-cost-out
+                   line plus 0 column rfc-rpt-col.
       *
       *********************************************************************
       *
@@ -880,14 +1585,80 @@
            if init-fuel is equal to new-fuel then
               display fuel-saved-out line plus 0 column fs-rpt-col
               display init-fuel-unit line plus 0 column plus
-           else 
+           else
               display "N/A" line plus 0 column fs-rpt-col
            end-if
       *
            display "Cost Savings: " bold
                    line cs-rpt-line column 1
            display cost-saved-out
-                   line plus 0 column cs-rpt-col.
+                   line plus 0 column cs-rpt-col
+      *
+           display "Payback Period (months): " bold
+                   line pb-rpt-line column 1
+           if ann-cost-saved is greater than zero then
+              display payback-months-out
+                      line plus 0 column pb-rpt-col
+           else
+              display "N/A" line plus 0 column pb-rpt-col
+           end-if
+      *
+           display "Annual Water Savings: " bold
+                   line aw-rpt-line column 1
+           display ann-water-saved-out
+                   line plus 0 column aw-rpt-col
+           display water-unit
+                   line plus 0 column plus
+      *
+           display "Annual Energy Savings: " bold
+                   line ae-rpt-line column 1
+           display ann-energy-saved-out
+                   line plus 0 column ae-rpt-col
+           display energy-unit
+                   line plus 0 column plus
+      *
+           display "Annual Fuel Savings: " bold
+                   line af-rpt-line column 1
+           if init-fuel is equal to new-fuel then
+              display ann-fuel-saved-out line plus 0 column af-rpt-col
+              display init-fuel-unit line plus 0 column plus
+           else
+              display "N/A" line plus 0 column af-rpt-col
+           end-if
+      *
+           display "Annual Cost Savings: " bold
+                   line ac-rpt-line column 1
+           display ann-cost-saved-out
+                   line plus 0 column ac-rpt-col
+      *
+      * Household's actual weekly draw -- one shower scaled by
+      * showers-per-week (already a household total) plus the
+      * dishwasher/washer/faucet fixture figures, not just one
+      * shower's worth
+      *
+           display "Household Weekly Water Usage, Initial: " bold
+                   line itu-rpt-line column 1
+           display init-total-usage-out
+                   line plus 0 column itu-rpt-col
+           display water-unit line plus 0 column plus
+      *
+           display "Household Weekly Energy Use, Initial : " bold
+                   line ite-rpt-line column 1
+           display init-total-energy-out
+                   line plus 0 column ite-rpt-col
+           display energy-unit line plus 0 column plus
+      *
+           display "Household Weekly Water Usage, New    : " bold
+                   line ntu-rpt-line column 1
+           display new-total-usage-out
+                   line plus 0 column ntu-rpt-col
+           display water-unit line plus 0 column plus
+      *
+           display "Household Weekly Energy Use, New     : " bold
+                   line nte-rpt-line column 1
+           display new-total-energy-out
+                   line plus 0 column nte-rpt-col
+           display energy-unit line plus 0 column plus.
       *
       *********************************************************************
       *
@@ -899,14 +1670,14 @@
       *
       * Hot water temperature prompt
       *
-           display "Enter" line idhwt-line 
-           display which-one "hot water temperature ("                  
+           display "Enter" line idhwt-line
+           display which-one "hot water temperature ("
            display lower-hwt bold
                    line idhwt-line column idhwt-col
            display " - " bold
-                   line plus 0 column plus 
+                   line plus 0 column plus
            display upper-hwt bold
-                   line plus 0 column plus 
+                   line plus 0 column plus
            display ") in degF:"
                    line plus 0 column plus
       *
@@ -953,6 +1724,58 @@
            display max-eff bold
                    line plus 0 column plus
            display ") in %:"
+                   line plus 0 column plus
+      *
+      * Dishwasher cycles prompt
+      *
+           display "Enter" line dw-line
+           display which-one "dishwasher cycles per week:"
+      *
+      * Clothes-washer loads prompt
+      *
+           display "Enter" line wl-line
+           display which-one "clothes-washer loads per week:"
+      *
+      * Faucet running time prompt
+      *
+           display "Enter" line fct-line
+           display which-one "faucet running time per week, in minutes:"
+      *
+      * Occupants prompt
+      *
+           display "Enter number of" line occ-line
+           display which-one "occupants:"
+      *
+      * Showers per week prompt
+      *
+           display "Enter" line spw-line
+           display which-one "showers per week for the household:".
+      *
+      *********************************************************************
+      *
+      * F U E L   T A B L E   L O O K U P
+      *
+      *********************************************************************
+      *
+       930-lookup-fuel-entry.
+           set fuel-not-found to true
+           set ft-idx to 1
+           search fuel-entry
+                  at end continue
+                  when ft-code (ft-idx) is equal to wanted-fuel-code
+                       set fuel-found to true
+           end-search.
+      *
+      *********************************************************************
+      *
+      * O U T   O F   R A N G E   E R R O R   D I S P L A Y
+      *
+      *********************************************************************
+      *
+       996-show-out-of-range.
+           display error-field-label
+                   line emr-line column emr-col
+           display error-message-text
                    line plus 0 column plus.
       *
       *********************************************************************
@@ -962,32 +1785,577 @@
       *********************************************************************
       *
        998-fuel-menu.
-           move electric-price to price-out
-           display "[1]" bold line plus 2 column 2
-           display "--- Electric" line plus 0 column plus
-           display "@" line plus 0 column fmp-col
-           display price-out " per" electric-unit
-                   line plus 0 column plus 1
-      *
-           move natgas-price to price-out
-           display "[2]" bold line plus column 2
-           display "--- Natural Gas" line plus 0 column plus
-           display "@" line plus 0 column fmp-col
-           display price-out " per" natgas-unit
-                   line plus 0 column plus 1
-      *
-           move propane-price to price-out
-           display "[3]" bold line plus column 2
-           display "--- Propane" line plus 0 column plus
-           display "@" line plus 0 column fmp-col
-           display price-out " per" propane-unit
-                   line plus 0 column plus 1
+           set ft-idx to 1
+           perform 9981-display-one-fuel-line
+                   varying ft-idx from 1 by 1
+                   until ft-idx is greater than fuel-table-count
       *
-      * Make propane unit singular by placing a space over the trailing s
+      * Make unit plural/singular by placing a space over the trailing s
       * Column number may need to be changed if menu display formatting is
       * changed
       *
            display space line plus 0 column 40.
+      *
+       9981-display-one-fuel-line.
+           move ft-price (ft-idx) to price-out
+           display "[" bold line plus 1 column 2
+           display ft-code (ft-idx) bold line plus 0 column plus
+           display "]" bold line plus 0 column plus
+           display "--- " line plus 0 column plus
+           display ft-name (ft-idx) line plus 0 column plus
+           display "@" line plus 0 column fmp-col
+           display price-out " per" ft-unit (ft-idx)
+                   line plus 0 column plus 1.
+      *
+      *********************************************************************
+      *
+      * F U E L   T A B L E   L O A D
+      *
+      *********************************************************************
+      *
+       900-load-fuel-table.
+           open input fuel-rate-file
+           if fuelrate-ok
+              move zero to fuel-table-count
+              perform 901-read-fuel-rate
+              close fuel-rate-file
+           else
+              perform 902-default-fuel-table
+           end-if.
+      *
+       901-read-fuel-rate.
+           read fuel-rate-file next record
+                at end continue
+                not at end
+                   if fr-active
+                      add 1 to fuel-table-count
+                      move fr-fuel-code   to ft-code (fuel-table-count)
+                      move fr-fuel-name   to ft-name (fuel-table-count)
+                      move fr-fuel-unit   to ft-unit (fuel-table-count)
+                      move fr-fuel-price  to ft-price (fuel-table-count)
+                      move fr-btu-factor
+                           to ft-btu-factor (fuel-table-count)
+                   end-if
+                   perform 901-read-fuel-rate
+           end-read.
+      *
+       902-default-fuel-table.
+           move 5 to fuel-table-count
+           move 1 to ft-code (1)
+           move "Electric" to ft-name (1)
+           move "kWh" to ft-unit (1)
+           move 0.13 to ft-price (1)
+           move 3412 to ft-btu-factor (1)
+           move 2 to ft-code (2)
+           move "Natural Gas" to ft-name (2)
+           move "ccf" to ft-unit (2)
+           move 1.18 to ft-price (2)
+           move 103700 to ft-btu-factor (2)
+           move 3 to ft-code (3)
+           move "Propane" to ft-name (3)
+           move "gallons" to ft-unit (3)
+           move 2.66 to ft-price (3)
+           move 91452 to ft-btu-factor (3)
+           move 4 to ft-code (4)
+           move "Heating Oil" to ft-name (4)
+           move "gallons" to ft-unit (4)
+           move 3.89 to ft-price (4)
+           move 139000 to ft-btu-factor (4)
+           move 5 to ft-code (5)
+           move "Heat Pump" to ft-name (5)
+           move "kWh" to ft-unit (5)
+           move 0.13 to ft-price (5)
+           move 10239 to ft-btu-factor (5).
+      *
+      *********************************************************************
+      *
+      * S A V E   H O U S E H O L D   H I S T O R Y
+      *
+      *********************************************************************
+      *
+       700-save-household-history.
+           accept run-date from date yyyymmdd
+           accept run-time from time
+      *
+           move account-number         to hh-account-no
+           move run-date                to hh-run-date
+           move run-time                to hh-run-time
+           move cold-water-temp         to hh-cold-water-temp
+      *
+           move init-fuel-unit          to hh-init-fuel-unit
+           move init-fuel-price         to hh-init-fuel-price
+           move init-dhw-temp           to hh-init-dhw-temp
+           move init-flow-rate          to hh-init-flow-rate
+           move init-shower-time        to hh-init-shower-time
+           move init-dishwasher-cyc     to hh-init-dishwasher-cyc
+           move init-washer-loads       to hh-init-washer-loads
+           move init-faucet-time        to hh-init-faucet-time
+           move init-comb-eff           to hh-init-comb-eff
+           move init-occupants          to hh-init-occupants
+           move init-showers-per-wk     to hh-init-showers-per-wk
+           move init-usage              to hh-init-usage
+           move init-energy             to hh-init-energy
+           move init-total-usage        to hh-init-total-usage
+           move init-total-energy       to hh-init-total-energy
+           move init-fuel-consumed      to hh-init-fuel-consumed
+           move init-fuel-cost          to hh-init-fuel-cost
+      *
+           move new-fuel-unit           to hh-new-fuel-unit
+           move new-fuel-price          to hh-new-fuel-price
+           move new-dhw-temp            to hh-new-dhw-temp
+           move new-flow-rate           to hh-new-flow-rate
+           move new-shower-time         to hh-new-shower-time
+           move new-dishwasher-cyc      to hh-new-dishwasher-cyc
+           move new-washer-loads        to hh-new-washer-loads
+           move new-faucet-time         to hh-new-faucet-time
+           move new-comb-eff            to hh-new-comb-eff
+           move new-occupants           to hh-new-occupants
+           move new-showers-per-wk      to hh-new-showers-per-wk
+           move new-retrofit-cost       to hh-new-retrofit-cost
+           move new-usage               to hh-new-usage
+           move new-energy              to hh-new-energy
+           move new-total-usage         to hh-new-total-usage
+           move new-total-energy        to hh-new-total-energy
+           move new-fuel-consumed       to hh-new-fuel-consumed
+           move new-fuel-cost           to hh-new-fuel-cost
+      *
+           move water-saved             to hh-water-saved
+           move energy-saved            to hh-energy-saved
+           move fuel-saved              to hh-fuel-saved
+           move cost-saved              to hh-cost-saved
+           move payback-months          to hh-payback-months
+           move ann-water-saved         to hh-ann-water-saved
+           move ann-energy-saved        to hh-ann-energy-saved
+           move ann-fuel-saved          to hh-ann-fuel-saved
+           move ann-cost-saved          to hh-ann-cost-saved
+      *
+           open i-o household-hist-file
+           if not household-status-ok
+              open output household-hist-file
+              close household-hist-file
+              open i-o household-hist-file
+           end-if
+      *
+           write household-hist-record
+                 invalid key
+                    display
+                    "Unable to save history for account "
+                    hh-account-no " -- duplicate run date/time"
+           end-write
+      *
+           close household-hist-file.
+      *
+      *********************************************************************
+      *
+      * W R I T E   A U D I T   R E C O R D
+      *
+      *********************************************************************
+      *
+       760-write-audit-record.
+           move run-date             to al-run-date
+           move run-time             to al-run-time
+           move operator-id          to al-operator-id
+           move account-number       to al-account-no
+           move init-fuel             to al-init-fuel-code
+           move init-dhw-temp         to al-init-dhw-temp
+           move init-flow-rate        to al-init-flow-rate
+           move init-shower-time      to al-init-shower-time
+           move new-fuel              to al-new-fuel-code
+           move new-dhw-temp          to al-new-dhw-temp
+           move new-flow-rate         to al-new-flow-rate
+           move new-shower-time       to al-new-shower-time
+           move water-saved           to al-water-saved
+           move energy-saved          to al-energy-saved
+           move fuel-saved            to al-fuel-saved
+           move cost-saved            to al-cost-saved
+      *
+           open extend audit-log-file
+           if not auditlog-status-ok
+              open output audit-log-file
+           end-if
+           write audit-log-record
+           close audit-log-file.
+      *
+      *********************************************************************
+      *
+      * P R I N T   H A R D C O P Y   R E P O R T
+      *
+      *********************************************************************
+      *
+       650-print-hardcopy-report.
+           open output print-report-file
+           if print-status-ok
+              perform 651-write-print-lines
+              close print-report-file
+           else
+              display "Unable to open print report file"
+           end-if.
+      *
+       651-write-print-lines.
+           move spaces to print-line
+           string "Domestic Hot Water Savings Report - Account "
+                  delimited by size
+                  account-number-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Cold Water Temperature  : " delimited by size
+                  cold-water-temp-out delimited by size
+                  " " delimited by size
+                  temp-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Initial Hot Water Temp  : " delimited by size
+                  init-dhw-temp-out delimited by size
+                  "   Flow Rate: " delimited by size
+                  init-flow-rate-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Initial Shower Time     : " delimited by size
+                  init-shower-time-out delimited by size
+                  " " delimited by size
+                  time-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Initial Comb. Efficiency: " delimited by size
+                  init-comb-eff-out delimited by size
+                  " " delimited by size
+                  comb-eff-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Initial Water Usage     : " delimited by size
+                  init-usage-out delimited by size
+                  " " delimited by size
+                  water-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Initial Energy Usage    : " delimited by size
+                  init-energy-out delimited by size
+                  " " delimited by size
+                  energy-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Initial Fuel Consumed   : " delimited by size
+                  init-fuel-consumed-out delimited by size
+                  " " delimited by size
+                  init-fuel-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           move init-fuel-price to price-out
+           string "Initial Fuel Cost       : " delimited by size
+                  init-fuel-cost-out delimited by size
+                  " @ " delimited by size
+                  price-out delimited by size
+                  " per " delimited by size
+                  init-fuel-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Initial Dishwasher Cyc. : " delimited by size
+                  init-dishwasher-cyc-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Initial Washer Loads    : " delimited by size
+                  init-washer-loads-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Initial Faucet Time     : " delimited by size
+                  init-faucet-time-out delimited by size
+                  " " delimited by size
+                  time-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Initial Occupants       : " delimited by size
+                  init-occupants-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Initial Showers per Week: " delimited by size
+                  init-showers-per-wk-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Household Weekly Usage  : " delimited by size
+                  init-total-usage-out delimited by size
+                  " " delimited by size
+                  water-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Household Weekly Energy : " delimited by size
+                  init-total-energy-out delimited by size
+                  " " delimited by size
+                  energy-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "New     Hot Water Temp  : " delimited by size
+                  new-dhw-temp-out delimited by size
+                  "   Flow Rate: " delimited by size
+                  new-flow-rate-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "New     Shower Time     : " delimited by size
+                  new-shower-time-out delimited by size
+                  " " delimited by size
+                  time-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "New     Comb. Efficiency: " delimited by size
+                  new-comb-eff-out delimited by size
+                  " " delimited by size
+                  comb-eff-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "New     Water Usage     : " delimited by size
+                  new-usage-out delimited by size
+                  " " delimited by size
+                  water-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "New     Energy Usage    : " delimited by size
+                  new-energy-out delimited by size
+                  " " delimited by size
+                  energy-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "New     Fuel Consumed   : " delimited by size
+                  new-fuel-consumed-out delimited by size
+                  " " delimited by size
+                  new-fuel-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           move new-fuel-price to price-out
+           string "New     Fuel Cost       : " delimited by size
+                  new-fuel-cost-out delimited by size
+                  " @ " delimited by size
+                  price-out delimited by size
+                  " per " delimited by size
+                  new-fuel-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "New     Dishwasher Cyc. : " delimited by size
+                  new-dishwasher-cyc-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "New     Washer Loads    : " delimited by size
+                  new-washer-loads-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "New     Faucet Time     : " delimited by size
+                  new-faucet-time-out delimited by size
+                  " " delimited by size
+                  time-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "New     Occupants       : " delimited by size
+                  new-occupants-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "New     Showers per Week: " delimited by size
+                  new-showers-per-wk-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Household Weekly Usage  : " delimited by size
+                  new-total-usage-out delimited by size
+                  " " delimited by size
+                  water-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Household Weekly Energy : " delimited by size
+                  new-total-energy-out delimited by size
+                  " " delimited by size
+                  energy-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Retrofit Cost           : " delimited by size
+                  retrofit-cost-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Water  Savings          : " delimited by size
+                  water-saved-out delimited by size
+                  " " delimited by size
+                  water-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Energy Savings          : " delimited by size
+                  energy-saved-out delimited by size
+                  " " delimited by size
+                  energy-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           if init-fuel is equal to new-fuel then
+              string "Fuel   Savings          : " delimited by size
+                     fuel-saved-out delimited by size
+                     " " delimited by size
+                     init-fuel-unit delimited by size
+                     into print-line
+           else
+              string "Fuel   Savings          : N/A" delimited by size
+                     into print-line
+           end-if
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Cost   Savings          : " delimited by size
+                  cost-saved-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           if ann-cost-saved is greater than zero then
+              string "Payback Period (months) : " delimited by size
+                     payback-months-out delimited by size
+                     into print-line
+           else
+              string "Payback Period (months) : N/A" delimited by size
+                     into print-line
+           end-if
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Annualized Water Savings: " delimited by size
+                  ann-water-saved-out delimited by size
+                  " " delimited by size
+                  water-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Annualized Energy Saving: " delimited by size
+                  ann-energy-saved-out delimited by size
+                  " " delimited by size
+                  energy-unit delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           if init-fuel is equal to new-fuel then
+              string "Annualized Fuel  Saving : " delimited by size
+                     ann-fuel-saved-out delimited by size
+                     " " delimited by size
+                     init-fuel-unit delimited by size
+                     into print-line
+           else
+              string "Annualized Fuel  Saving : N/A" delimited by size
+                     into print-line
+           end-if
+           move print-line to print-report-record
+           write print-report-record
+      *
+           move spaces to print-line
+           string "Annualized Cost  Saving : " delimited by size
+                  ann-cost-saved-out delimited by size
+                  into print-line
+           move print-line to print-report-record
+           write print-report-record.
       *
       *********************************************************************
       *
