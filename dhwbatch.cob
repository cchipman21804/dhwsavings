@@ -0,0 +1,466 @@
+      ************************************************************
+      *
+      * Domestic Hot Water Savings Calculator - Batch Roster Run
+      * Written by, Clifford A. Chipman, EMIT
+      * in VSI COBOL
+      *
+      * Drives the same calculation engine as the interactive
+      * dhwsave against a roster of households collected on paper
+      * during a conservation-program push, instead of re-keying
+      * each one through the interactive screens.
+      *
+      ************************************************************
+      *
+       identification division.
+       program-id.    dhwbatch.
+       author.        Chipman.
+      *
+      ************************************************************
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select fuel-rate-file assign to "FUELRATE"
+                  organization is indexed
+                  access mode is sequential
+                  record key is fr-fuel-code
+                  file status is fuelrate-status.
+      *
+           select roster-file assign to "ROSTER"
+                  organization is line sequential
+                  file status is roster-status.
+      *
+           select batch-summary-file assign to "BATCHSUM"
+                  organization is line sequential
+                  file status is batchsum-status.
+      *
+           select household-hist-file assign to "HDWHIST"
+                  organization is indexed
+                  access mode is dynamic
+                  record key is hh-history-key
+                  file status is household-status.
+      *
+           select audit-log-file assign to "AUDITLOG"
+                  organization is line sequential
+                  file status is auditlog-status.
+      *
+      ************************************************************
+      *
+       data division.
+       file section.
+       copy "fuelrate.cpy".
+       copy "roster.cpy".
+       copy "batchsum.cpy".
+       copy "hdwhist.cpy".
+       copy "auditlog.cpy".
+      *
+       working-storage section.
+      *
+       01 fuelrate-status                  pic xx.
+          88 fuelrate-ok                        value "00".
+      *
+       01 roster-status                    pic xx.
+          88 roster-ok                          value "00".
+          88 roster-eof                         value "10".
+      *
+       01 batchsum-status                  pic xx.
+      *
+       01 household-status                 pic xx.
+          88 household-status-ok                value "00" "97".
+      *
+       01 auditlog-status                  pic xx.
+          88 auditlog-status-ok                 value "00".
+      *
+       01 batch-switches.
+          02 roster-eof-switch             pic x     value "N".
+             88 no-more-roster-records         value "Y".
+      *
+       01 household-count                  pic 9(5)  value zero.
+      *
+       01 fuel-table.
+          copy "fueltbl.cpy".
+      *
+       01 wanted-fuel-code                 pic 9.
+      *
+       01 fuel-found-flag                  pic x     value "N".
+          88 fuel-found                        value "Y".
+          88 fuel-not-found                    value "N".
+      *
+       01 batch-error-message              pic x(35).
+      *
+      * Combustion efficiency drives a divide in dhwcalc (it divides
+      * by comb-eff/100), so a blank or mis-keyed roster entry of zero
+      * has to be caught here -- before the CALL -- and the household
+      * skipped, the same way an invalid fuel code is, rather than
+      * aborting the whole run
+      *
+       01 combustion-eff-limits.
+          02 min-eff                       pic 9     value 1.
+          02 max-eff                       pic 999   value 100.
+      *
+       01 calc-parameters.
+          copy "calcparm.cpy".
+      *
+       01 run-timestamp.
+          02 run-date                      pic 9(8).
+          02 run-time                      pic 9(6).
+      *
+       01 summary-line.
+          02 sl-account-no                 pic zzzzzz9.
+          02 filler                        pic x      value space.
+          02 sl-water-saved                pic +zz9.99.
+          02 filler                        pic x      value space.
+          02 sl-energy-saved               pic +zzz,zz9.99.
+          02 filler                        pic x      value space.
+          02 sl-fuel-saved                 pic +zz9.99.
+          02 filler                        pic x      value space.
+          02 sl-cost-saved                 pic +zz9.99.
+          02 filler                        pic x      value space.
+          02 sl-payback-months             pic +zzz9.99.
+          02 filler                        pic x      value space.
+          02 sl-ann-cost-saved             pic +zz,zz9.99.
+          02 filler                        pic x      value space.
+          02 sl-error-message              pic x(35)  value spaces.
+          02 filler                        pic x(24)  value spaces.
+      *
+      ************************************************************
+      *
+       procedure division.
+       main-para.
+           accept run-date from date yyyymmdd
+           accept run-time from time
+      *
+           perform 900-load-fuel-table
+           perform 910-open-batch-files
+      *
+           perform 1000-process-one-household
+                   until no-more-roster-records
+      *
+           perform 950-close-batch-files
+           stop run.
+      *
+      *********************************************************************
+      *
+      * O P E N / C L O S E
+      *
+      *********************************************************************
+      *
+       910-open-batch-files.
+           open input roster-file
+           open output batch-summary-file
+      *
+           open extend audit-log-file
+           if not auditlog-status-ok
+              open output audit-log-file
+           end-if
+      *
+           open i-o household-hist-file
+           if not household-status-ok
+              open output household-hist-file
+              close household-hist-file
+              open i-o household-hist-file
+           end-if
+      *
+           perform 1100-read-roster.
+      *
+       950-close-batch-files.
+           close roster-file
+           close batch-summary-file
+           close household-hist-file
+           close audit-log-file.
+      *
+      *********************************************************************
+      *
+      * P R O C E S S   O N E   H O U S E H O L D
+      *
+      *********************************************************************
+      *
+       1000-process-one-household.
+           perform 2000-calc-and-report
+           perform 1100-read-roster.
+      *
+       1100-read-roster.
+           read roster-file
+                at end set no-more-roster-records to true
+           end-read.
+      *
+      *********************************************************************
+      *
+      * C A L C U L A T E   A N D   R E P O R T   O N E   H O U S E H O L D
+      *
+      *********************************************************************
+      *
+       2000-calc-and-report.
+           initialize calc-parameters
+           move ro-cold-water-temp     to cp-cold-water-temp
+      *
+           move ro-init-fuel-code      to cp-init-fuel-code
+           move ro-init-fuel-code      to wanted-fuel-code
+           perform 3000-lookup-fuel
+           if fuel-not-found
+              move "INVALID INITIAL FUEL CODE -- SKIPPED"
+                   to batch-error-message
+              perform 4500-write-error-line
+              go to 2000-exit
+           end-if
+           move ft-unit (ft-idx)       to cp-init-fuel-unit
+           move ft-price (ft-idx)      to cp-init-fuel-price
+           move ft-btu-factor (ft-idx) to cp-init-conv-unit
+      *
+           move ro-init-dhw-temp       to cp-init-dhw-temp
+           move ro-init-flow-rate      to cp-init-flow-rate
+           move ro-init-shower-time    to cp-init-shower-time
+           move ro-init-dishwasher-cyc to cp-init-dishwasher-cyc
+           move ro-init-washer-loads   to cp-init-washer-loads
+           move ro-init-faucet-time    to cp-init-faucet-time
+           move ro-init-comb-eff       to cp-init-comb-eff
+           move ro-init-occupants      to cp-init-occupants
+           move ro-init-showers-per-wk to cp-init-showers-per-wk
+      *
+           move ro-new-fuel-code       to cp-new-fuel-code
+           move ro-new-fuel-code       to wanted-fuel-code
+           perform 3000-lookup-fuel
+           if fuel-not-found
+              move "INVALID NEW FUEL CODE -- SKIPPED"
+                   to batch-error-message
+              perform 4500-write-error-line
+              go to 2000-exit
+           end-if
+           move ft-unit (ft-idx)       to cp-new-fuel-unit
+           move ft-price (ft-idx)      to cp-new-fuel-price
+           move ft-btu-factor (ft-idx) to cp-new-conv-unit
+      *
+           move ro-new-dhw-temp        to cp-new-dhw-temp
+           move ro-new-flow-rate       to cp-new-flow-rate
+           move ro-new-shower-time     to cp-new-shower-time
+           move ro-new-dishwasher-cyc  to cp-new-dishwasher-cyc
+           move ro-new-washer-loads    to cp-new-washer-loads
+           move ro-new-faucet-time     to cp-new-faucet-time
+           move ro-new-comb-eff        to cp-new-comb-eff
+           move ro-new-occupants       to cp-new-occupants
+           move ro-new-showers-per-wk  to cp-new-showers-per-wk
+           move ro-new-retrofit-cost   to cp-new-retrofit-cost
+      *
+           if cp-init-comb-eff is less than min-eff
+              or cp-init-comb-eff is greater than max-eff
+              move "INVALID INITIAL COMBUSTION EFFICIENCY -- SKIPPED"
+                   to batch-error-message
+              perform 4500-write-error-line
+              go to 2000-exit
+           end-if
+      *
+           if cp-new-comb-eff is less than min-eff
+              or cp-new-comb-eff is greater than max-eff
+              move "INVALID NEW COMBUSTION EFFICIENCY -- SKIPPED"
+                   to batch-error-message
+              perform 4500-write-error-line
+              go to 2000-exit
+           end-if
+      *
+           call "dhwcalc" using calc-parameters
+      *
+           add 1 to household-count
+           perform 4000-write-summary-line
+           perform 5000-save-household-history
+           perform 6000-write-audit-record.
+      *
+       2000-exit.
+           exit.
+      *
+      *********************************************************************
+      *
+      * F U E L   T A B L E   L O O K U P
+      *
+      *********************************************************************
+      *
+       3000-lookup-fuel.
+           set fuel-not-found to true
+           set ft-idx to 1
+           search fuel-entry
+                  at end continue
+                  when ft-code (ft-idx) is equal to wanted-fuel-code
+                       set fuel-found to true
+           end-search.
+      *
+      *********************************************************************
+      *
+      * W R I T E   S U M M A R Y   L I N E
+      *
+      *********************************************************************
+      *
+       4000-write-summary-line.
+           move spaces               to summary-line
+           move ro-account-no        to sl-account-no
+           move cp-water-saved       to sl-water-saved
+           move cp-energy-saved      to sl-energy-saved
+           move cp-fuel-saved        to sl-fuel-saved
+           move cp-cost-saved        to sl-cost-saved
+           move cp-payback-months    to sl-payback-months
+           move cp-ann-cost-saved    to sl-ann-cost-saved
+           move summary-line         to batch-summary-record
+           write batch-summary-record.
+      *
+      *********************************************************************
+      *
+      * W R I T E   E R R O R   L I N E
+      *
+      *********************************************************************
+      *
+      * A bad fuel code on the paper roster -- write the account
+      * number and the reason to the summary file and move on rather
+      * than calculate against the wrong fuel's price/BTU factor.
+      *
+       4500-write-error-line.
+           move spaces               to summary-line
+           move ro-account-no        to sl-account-no
+           move batch-error-message  to sl-error-message
+           move summary-line         to batch-summary-record
+           write batch-summary-record.
+      *
+      *********************************************************************
+      *
+      * S A V E   H O U S E H O L D   H I S T O R Y
+      *
+      *********************************************************************
+      *
+       5000-save-household-history.
+           move ro-account-no          to hh-account-no
+           move run-date                to hh-run-date
+           move run-time                to hh-run-time
+           move cp-cold-water-temp      to hh-cold-water-temp
+           move cp-init-fuel-unit       to hh-init-fuel-unit
+           move cp-init-fuel-price      to hh-init-fuel-price
+           move cp-init-dhw-temp        to hh-init-dhw-temp
+           move cp-init-flow-rate       to hh-init-flow-rate
+           move cp-init-shower-time     to hh-init-shower-time
+           move cp-init-dishwasher-cyc  to hh-init-dishwasher-cyc
+           move cp-init-washer-loads    to hh-init-washer-loads
+           move cp-init-faucet-time     to hh-init-faucet-time
+           move cp-init-comb-eff        to hh-init-comb-eff
+           move cp-init-occupants       to hh-init-occupants
+           move cp-init-showers-per-wk  to hh-init-showers-per-wk
+           move cp-init-usage           to hh-init-usage
+           move cp-init-energy          to hh-init-energy
+           move cp-init-total-usage     to hh-init-total-usage
+           move cp-init-total-energy    to hh-init-total-energy
+           move cp-init-fuel-consumed   to hh-init-fuel-consumed
+           move cp-init-fuel-cost       to hh-init-fuel-cost
+           move cp-new-fuel-unit        to hh-new-fuel-unit
+           move cp-new-fuel-price       to hh-new-fuel-price
+           move cp-new-dhw-temp         to hh-new-dhw-temp
+           move cp-new-flow-rate        to hh-new-flow-rate
+           move cp-new-shower-time      to hh-new-shower-time
+           move cp-new-dishwasher-cyc   to hh-new-dishwasher-cyc
+           move cp-new-washer-loads     to hh-new-washer-loads
+           move cp-new-faucet-time      to hh-new-faucet-time
+           move cp-new-comb-eff         to hh-new-comb-eff
+           move cp-new-occupants        to hh-new-occupants
+           move cp-new-showers-per-wk   to hh-new-showers-per-wk
+           move cp-new-retrofit-cost    to hh-new-retrofit-cost
+           move cp-new-usage            to hh-new-usage
+           move cp-new-energy           to hh-new-energy
+           move cp-new-total-usage      to hh-new-total-usage
+           move cp-new-total-energy     to hh-new-total-energy
+           move cp-new-fuel-consumed    to hh-new-fuel-consumed
+           move cp-new-fuel-cost        to hh-new-fuel-cost
+           move cp-water-saved          to hh-water-saved
+           move cp-energy-saved         to hh-energy-saved
+           move cp-fuel-saved           to hh-fuel-saved
+           move cp-cost-saved           to hh-cost-saved
+           move cp-payback-months       to hh-payback-months
+           move cp-ann-water-saved      to hh-ann-water-saved
+           move cp-ann-energy-saved     to hh-ann-energy-saved
+           move cp-ann-fuel-saved       to hh-ann-fuel-saved
+           move cp-ann-cost-saved       to hh-ann-cost-saved
+      *
+           write household-hist-record
+                 invalid key
+                    display "Unable to save history for "
+                            ro-account-no
+                            " -- duplicate run date/time"
+           end-write.
+      *
+      *********************************************************************
+      *
+      * W R I T E   A U D I T   R E C O R D
+      *
+      *********************************************************************
+      *
+       6000-write-audit-record.
+           move run-date             to al-run-date
+           move run-time             to al-run-time
+           move "BATCH"              to al-operator-id
+           move ro-account-no        to al-account-no
+           move cp-init-fuel-code    to al-init-fuel-code
+           move cp-init-dhw-temp     to al-init-dhw-temp
+           move cp-init-flow-rate    to al-init-flow-rate
+           move cp-init-shower-time  to al-init-shower-time
+           move cp-new-fuel-code     to al-new-fuel-code
+           move cp-new-dhw-temp      to al-new-dhw-temp
+           move cp-new-flow-rate     to al-new-flow-rate
+           move cp-new-shower-time   to al-new-shower-time
+           move cp-water-saved       to al-water-saved
+           move cp-energy-saved      to al-energy-saved
+           move cp-fuel-saved        to al-fuel-saved
+           move cp-cost-saved        to al-cost-saved
+           write audit-log-record.
+      *
+      *********************************************************************
+      *
+      * F U E L   T A B L E   L O A D
+      *
+      *********************************************************************
+      *
+       900-load-fuel-table.
+           open input fuel-rate-file
+           if fuelrate-ok
+              move zero to fuel-table-count
+              perform 901-read-fuel-rate
+              close fuel-rate-file
+           else
+              perform 902-default-fuel-table
+           end-if.
+      *
+       901-read-fuel-rate.
+           read fuel-rate-file next record
+                at end continue
+                not at end
+                   if fr-active
+                      add 1 to fuel-table-count
+                      move fr-fuel-code   to ft-code (fuel-table-count)
+                      move fr-fuel-name   to ft-name (fuel-table-count)
+                      move fr-fuel-unit   to ft-unit (fuel-table-count)
+                      move fr-fuel-price  to ft-price (fuel-table-count)
+                      move fr-btu-factor
+                           to ft-btu-factor (fuel-table-count)
+                   end-if
+                   perform 901-read-fuel-rate
+           end-read.
+      *
+       902-default-fuel-table.
+           move 5 to fuel-table-count
+           move 1 to ft-code (1)
+           move "Electric" to ft-name (1)
+           move "kWh" to ft-unit (1)
+           move 0.13 to ft-price (1)
+           move 3412 to ft-btu-factor (1)
+           move 2 to ft-code (2)
+           move "Natural Gas" to ft-name (2)
+           move "ccf" to ft-unit (2)
+           move 1.18 to ft-price (2)
+           move 103700 to ft-btu-factor (2)
+           move 3 to ft-code (3)
+           move "Propane" to ft-name (3)
+           move "gallons" to ft-unit (3)
+           move 2.66 to ft-price (3)
+           move 91452 to ft-btu-factor (3)
+           move 4 to ft-code (4)
+           move "Heating Oil" to ft-name (4)
+           move "gallons" to ft-unit (4)
+           move 3.89 to ft-price (4)
+           move 139000 to ft-btu-factor (4)
+           move 5 to ft-code (5)
+           move "Heat Pump" to ft-name (5)
+           move "kWh" to ft-unit (5)
+           move 0.13 to ft-price (5)
+           move 10239 to ft-btu-factor (5).
