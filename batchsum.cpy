@@ -0,0 +1,14 @@
+      ******************************************************************
+      *
+      * BATCHSUM.CPY
+      *
+      * One summary line per household processed by dhwbatch, mirroring
+      * the figures shown on the interactive savings report, so the
+      * spring conservation-program push produces a single roll-up
+      * instead of re-keying every household one at a time.
+      *
+      ******************************************************************
+      *
+       fd  batch-summary-file
+           label records are standard.
+       01  batch-summary-record            pic x(132).
